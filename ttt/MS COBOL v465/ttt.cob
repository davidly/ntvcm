@@ -1,20 +1,158 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID.  TTT.
       *  REMARKS. prove tic-tac-toe is not winnable against a good foe.
+      *  REMARKS. every terminal node MINMAX reaches is logged to
+      *  REMARKS. TTTRACE.DAT for offline audit of the search.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TRACE-FILE ASSIGN TO 'TTTRACE.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT OPENINGS-FILE ASSIGN TO 'OPENINGS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT BOARDCFG-FILE ASSIGN TO 'BOARDCFG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT CHECKPT-FILE ASSIGN TO 'CHECKPT.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CKPT-STATUS.
+             SELECT MODECFG-FILE ASSIGN TO 'TTTMODE.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT OPENINGS-ALL-FILE ASSIGN TO 'ALLOPENINGS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT STATS-FILE ASSIGN TO 'OPENSTATS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
          DATA DIVISION.
+         FILE SECTION.
+         FD  TRACE-FILE.
+         01 TRACE-REC PIC X(40).
+         FD  OPENINGS-FILE.
+         01 OPENING-REC.
+             05 OPN-SQUARE PIC 9(02).
+             05 OPN-PRESET PIC 9(25).
+         FD  BOARDCFG-FILE.
+         01 BOARDCFG-REC.
+             05 CFG-SIZE PIC 9(02).
+             05 CFG-WINLEN PIC 9(02).
+      *  CHECKPT-REC is rewritten (not appended) every CKPT-INTERVAL
+      *  moves -- not just "between depth-1 candidates", which on a
+      *  generalized board can itself be an unboundedly expensive
+      *  stretch to lose -- and again each time an opening finishes, so
+      *  it always holds the search's current frontier: how many
+      *  openings are already fully done, and, for the opening in
+      *  progress, the alpha/beta/val running state for every depth
+      *  from 1 down to CKPT-STACK-DEPTH, the deepest level active when
+      *  the snapshot was taken (mirrors BOARD's own XST/ALPHAST/
+      *  BETAST/VALST, OCCURS 26 for the same reason -- see MINMAX,
+      *  UPDATESTATE, and WRITE-CHECKPOINT). CKPT-FIRSTMOVE = 0 is the
+      *  sentinel for "nothing in progress"; CKPT-STACK-DEPTH says how
+      *  many of the 26 CKPT-X/ALPHA/BETA/VAL slots are meaningful --
+      *  anything deeper is leftover from an earlier, now-irrelevant
+      *  snapshot and READ-CHECKPOINT never looks at it.
+         FD  CHECKPT-FILE.
+         01 CHECKPT-REC.
+             05 CKPT-OPENINGS-DONE PIC 9(04).
+             05 CKPT-FIRSTMOVE PIC 9(04).
+             05 CKPT-STACK-DEPTH PIC 9(04).
+             05 CKPT-X PIC 9(04) OCCURS 26 TIMES.
+             05 CKPT-ALPHA PIC 9(04) OCCURS 26 TIMES.
+             05 CKPT-BETA PIC 9(04) OCCURS 26 TIMES.
+             05 CKPT-VAL PIC 9(04) OCCURS 26 TIMES.
+             05 CKPT-MOVECOUNT PIC 9(08).
+      *  CKPT-OPENING-START-MOVECOUNT is MOVECOUNT as it stood when
+      *  the in-progress opening above began -- STAT-PRIOR-MOVECOUNT's
+      *  own value, carried across a resume so the per-opening stat
+      *  for this opening isn't shortchanged by the moves it already
+      *  made before the crash.
+             05 CKPT-OPENING-START-MOVECOUNT PIC 9(08).
+      *  0 = self-play batch mode (the default, unchanged), 1 =
+      *  interactive mode, a human playing mark 1 against MINMAX.
+      *  CFG-ALL-OPENINGS: 0 = read OPENINGS.DAT, the symmetry-reduced
+      *  3-square set (the default, unchanged); 1 = read
+      *  ALLOPENINGS.DAT, all CELL-COUNT starting squares, so the
+      *  symmetry assumption behind OPENINGS.DAT can be checked
+      *  independently instead of taken on faith.
+         FD  MODECFG-FILE.
+         01 MODECFG-REC.
+             05 CFG-MODE PIC 9(01).
+             05 CFG-ALL-OPENINGS PIC 9(01).
+      *  OPENINGS-ALL-FILE is ALLOPENINGS.DAT, the unreduced set of
+      *  starting squares -- same record shape as OPENINGS-FILE.
+         FD  OPENINGS-ALL-FILE.
+         01 OPENALL-REC.
+             05 OPNALL-SQUARE PIC 9(02).
+             05 OPNALL-PRESET PIC 9(25).
+      *  STATS-FILE is OPENSTATS.DAT, one line per opening run this
+      *  session: FIRSTMOVE, the move count that opening's search took
+      *  (not the running total), the final SC, and SC spelled out as
+      *  an outcome relative to mark 1, the player FIRSTMOVE always
+      *  moves for.
+         FD  STATS-FILE.
+         01 STATS-REC PIC X(23).
+      *  AUDIT-FILE is AUDITLOG.DAT, the run-history log shared by
+      *  TTT, SIEVE, and E (each appends its own lines, tagged by
+      *  AL-PROGRAM) -- see the AUDIT-LINE layout below for the
+      *  common record shape.
+         FD  AUDIT-FILE.
+         01 AUDIT-REC PIC X(73).
          WORKING-STORAGE SECTION.
+      *  board geometry, read from BOARDCFG.DAT at start-up so the
+      *  same minimax engine can play an NxN board needing WIN-LEN
+      *  in a row instead of the fixed 3x3/3-in-a-row game.
+         01 BOARD-SIZE PIC 9(02) COMP VALUE 3.
+         01 MAX-BOARD-SIZE PIC 9(02) COMP VALUE 5.
+         01 WIN-LEN PIC 9(02) COMP VALUE 3.
+         01 CELL-COUNT PIC 9(04) COMP VALUE 9.
+         01 MAX-DEPTH PIC 9(04) COMP VALUE 8.
+         01 MIN-WIN-DEPTH PIC 9(04) COMP VALUE 4.
+         01 LINESTARTMAX PIC 9(02) COMP VALUE 1.
+         01 CUTOFF-X PIC 9(04) COMP VALUE 10.
+         01 WROW PIC 9(02) COMP VALUE 0.
+         01 WCOL PIC 9(02) COMP VALUE 0.
+         01 LSTART PIC 9(04) COMP VALUE 0.
+         01 LSTEP PIC 9(04) COMP VALUE 0.
+         01 WMATCH PIC 9(01) COMP VALUE 0.
+         01 WPOS PIC 9(04) COMP VALUE 0.
+         01 WN PIC 9(02) COMP VALUE 0.
+         01 OPN-EOF PIC 9(01) COMP VALUE 0.
+         01 OPN-DIGIT PIC 9(01).
+         01 TRACE-LINE.
+             05 TR-FIRSTMOVE PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 TR-DEPTH PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 TR-VAL PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 TR-BOARD PIC X(25).
+         01 TR-DIGIT PIC 9(01).
+      *  BD-ROW is SHOWBOARD's one-row-at-a-time print buffer, wide
+      *  enough for MAX-BOARD-SIZE columns; BD-MARK is the human-
+      *  readable translation of a cell's raw B(Z) value ('.', 'X', or
+      *  'O') that SHOWPOS writes into it, column by column, the same
+      *  way WRITE-TRACE's TR-BOARD is filled one TR-DIGIT at a time.
+         01 BD-ROW PIC X(05) VALUE SPACES.
+         01 BD-MARK PIC X(01) VALUE SPACE.
+         01 BD-ZM1 PIC 9(04) COMP VALUE 0.
+         01 BD-Q PIC 9(04) COMP VALUE 0.
+         01 BD-COL PIC 9(02) COMP VALUE 0.
          01 BOARD.
-             05 B PIC 9(04) COMP OCCURS 9 TIMES.
-             05 VALST PIC 9(04) COMP OCCURS 10 TIMES.
-             05 ALPHAST PIC 9(04) COMP OCCURS 10 TIMES.
-             05 BETAST PIC 9(04) COMP OCCURS 10 TIMES.
-             05 XST PIC 9(04) COMP OCCURS 10 TIMES.
-             05 PMST PIC 9(04) COMP OCCURS 10 TIMES.
-         01 MOVECOUNT PIC 9(04) COMP VALUE 0.
+             05 B PIC 9(04) COMP OCCURS 25 TIMES.
+             05 VALST PIC 9(04) COMP OCCURS 26 TIMES.
+             05 ALPHAST PIC 9(04) COMP OCCURS 26 TIMES.
+             05 BETAST PIC 9(04) COMP OCCURS 26 TIMES.
+             05 XST PIC 9(04) COMP OCCURS 26 TIMES.
+             05 PMST PIC 9(04) COMP OCCURS 26 TIMES.
+             05 BESTX PIC 9(04) COMP OCCURS 26 TIMES.
+      *  MOVECOUNT is PIC 9(08), not the 4-digit width the rest of
+      *  BOARD's scalars use, because a generalized board's node count
+      *  can run into the millions well before MAX-DEPTH is reached --
+      *  same width as CKPT-MOVECOUNT above, which mirrors it.
+         01 MOVECOUNT PIC 9(08) COMP VALUE 0.
          01 DEPTH PIC 9(04) COMP VALUE 0.
-         01 NUM-DISP PIC 9999.
+         01 NUM-DISP PIC 9(08).
          01 ITER PIC 9(04) COMP VALUE 0.
          01 WI PIC 9(04) COMP VALUE 0.
          01 VAL PIC 9(04) COMP VALUE 0.
@@ -28,27 +166,191 @@
          01 ALPHA PIC 9(04) COMP VALUE 0.
          01 BETA PIC 9(04) COMP VALUE 0.
          01 FIRSTMOVE PIC 9(04) COMP VALUE 0.
+      *  checkpoint/restart state -- a crashed or killed run can pick
+      *  back up from the last snapshot CKPT-INTERVAL moves took,
+      *  instead of re-running MINMAX from the very first opening.
+      *  RESUME-PENDING/RESUME-X/RESUME-ALPHA/RESUME-BETA/RESUME-VAL
+      *  are OCCURS 26, one slot per resumable depth, indexed by DEPTH
+      *  the same way BOARD's own *ST arrays are -- RESUME-STACK-DEPTH
+      *  (loaded from CKPT-STACK-DEPTH by READ-CHECKPOINT) says how
+      *  many of those 26 slots actually hold saved state. RESUME-ROOT-
+      *  PENDING is unrelated to depth and guards only the once-per-
+      *  opening MOVECOUNT double-count MINMAX's DEPTH = 0 root call
+      *  would otherwise cause on resume. CKPT-STATUS NOT = '00' just
+      *  means CHECKPT.DAT doesn't exist yet (first run ever), same as
+      *  the OPEN EXTEND/OPEN OUTPUT fallback used for BENCHIST.DAT in
+      *  sieve.cob. CKPT-INTERVAL is how many moves pass between
+      *  snapshots -- small enough to bound the work a crash can lose
+      *  on a generalized board, large enough that the OPEN/WRITE/
+      *  CLOSE in WRITE-CHECKPOINT-REC stays a rare event, not a
+      *  per-move one.
+         01 CKPT-STATUS PIC X(02).
+         01 CKPT-INTERVAL PIC 9(06) COMP VALUE 100000.
+         01 CKPT-DIV PIC 9(08) COMP VALUE 0.
+         01 CKPT-REM PIC 9(06) COMP VALUE 0.
+         01 RESUME-MODE PIC 9(01) COMP VALUE 0.
+         01 RESUME-ROOT-PENDING PIC 9(01) COMP VALUE 0.
+         01 RESUME-STACK-DEPTH PIC 9(04) COMP VALUE 0.
+         01 RESUME-PENDING PIC 9(01) COMP OCCURS 26 TIMES.
+         01 RESUME-X PIC 9(04) COMP OCCURS 26 TIMES.
+         01 RESUME-ALPHA PIC 9(04) COMP OCCURS 26 TIMES.
+         01 RESUME-BETA PIC 9(04) COMP OCCURS 26 TIMES.
+         01 RESUME-VAL PIC 9(04) COMP OCCURS 26 TIMES.
+         01 MM-START-X PIC 9(04) COMP VALUE 1.
+         01 OPENINGS-DONE-COUNT PIC 9(04) COMP VALUE 0.
+         01 CKPT-N PIC 9(04) COMP VALUE 0.
+      *  interactive mode -- BESTX(DEPTH) (in the BOARD group above)
+      *  records which X produced the current best VAL at each depth
+      *  as MAKEMOVE's loop runs, something self-play never needed
+      *  since RUNMM already tries every legal FIRSTMOVE itself; here
+      *  it is how the driver learns which cell MINMAX actually
+      *  recommends so it can be placed as the computer's real move.
+         01 GAME-MODE PIC 9(01) COMP VALUE 0.
+         01 HUMAN-CELL-IN PIC 9(02) VALUE 0.
+         01 HUMAN-CELL PIC 9(04) COMP VALUE 0.
+      *  ALL-OPENINGS-MODE picks OPENINGS-FILE (0, the default,
+      *  symmetry-reduced) or OPENINGS-ALL-FILE (1, every starting
+      *  square) -- see CFG-ALL-OPENINGS above.
+         01 ALL-OPENINGS-MODE PIC 9(01) COMP VALUE 0.
+      *  per-opening statistics -- STAT-MOVECOUNT(n) is the move count
+      *  RUNMM's nth opening took on its own (MOVECOUNT just before
+      *  that RUNMM call subtracted from MOVECOUNT just after), not the
+      *  running total across every opening that MOVECOUNT itself
+      *  holds. Sized like the BOARD group above, to the largest board
+      *  BOARDCFG.DAT can ask for.
+         01 STAT-FIRSTMOVE PIC 9(04) COMP OCCURS 25 TIMES.
+      *  STAT-MOVECOUNT is PIC 9(08), matching the MOVECOUNT it is
+      *  differenced from, so a single opening's own move count can't
+      *  overflow before MOVECOUNT itself would.
+         01 STAT-MOVECOUNT PIC 9(08) COMP OCCURS 25 TIMES.
+         01 STAT-SC PIC 9(04) COMP OCCURS 25 TIMES.
+         01 STAT-COUNT PIC 9(04) COMP VALUE 0.
+         01 STAT-PRIOR-MOVECOUNT PIC 9(08) COMP VALUE 0.
+         01 STAT-OUTCOME PIC X(04) VALUE SPACES.
+         01 SI PIC 9(04) COMP VALUE 0.
+         01 STAT-LINE.
+             05 ST-FIRSTMOVE PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ST-MOVECOUNT PIC Z(07)9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ST-SC PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ST-OUTCOME PIC X(04).
+      *  AUDITLOG.DAT state -- same OPEN EXTEND/OPEN OUTPUT fallback
+      *  and start/end-centiseconds elapsed-time pattern sieve.cob
+      *  uses for BENCHIST.DAT, but one line per program run (written
+      *  just before each STOP RUN) rather than one per iteration.
+      *  AL-RESULT holds MOVECOUNT/SC in batch mode or DEPTH/WI in
+      *  interactive mode -- see AUDIT-RESULT-LINE.
+         01 AUDIT-STATUS PIC X(02).
+         01 AUDIT-RUN-DATE PIC 9(08) VALUE ZEROES.
+         01 AUDIT-START-TIME.
+             05 AST-HH PIC 9(02).
+             05 AST-MM PIC 9(02).
+             05 AST-SS PIC 9(02).
+             05 AST-CC PIC 9(02).
+         01 AUDIT-END-TIME.
+             05 AET-HH PIC 9(02).
+             05 AET-MM PIC 9(02).
+             05 AET-SS PIC 9(02).
+             05 AET-CC PIC 9(02).
+         01 AUDIT-START-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-END-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-ELAPSED-CENTI PIC 9(09) COMP VALUE 0.
+      *  ARL-FIELD1/2 are widened to match MOVECOUNT's own 8-digit
+      *  width (batch mode moves ARL-FIELD1/2 from MOVECOUNT/SC; the
+      *  interactive-mode DEPTH/WI values AL-RESULT also carries never
+      *  need more than a couple of digits, so the wider picture costs
+      *  them nothing) -- the trailing FILLER shrinks to match so
+      *  AUDIT-RESULT-LINE still fits AL-RESULT's PIC X(30) below.
+         01 AUDIT-RESULT-LINE.
+             05 ARL-FIELD1 PIC Z(07)9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ARL-FIELD2 PIC Z(07)9.
+             05 FILLER PIC X(13) VALUE SPACES.
+         01 AUDIT-LINE.
+             05 AL-PROGRAM PIC X(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-DATE PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-START PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-END PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-ELAPSED PIC ZZZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-RESULT PIC X(30).
 
          PROCEDURE DIVISION.
          MAIN.
              DISPLAY 'hello from cobol'.
+             PERFORM READCFG THRU READCFG-DEFAULTS.
+             PERFORM READMODECFG THRU READMODECFG-DEFAULTS.
+             PERFORM OPEN-AUDITLOG.
+             OPEN OUTPUT TRACE-FILE.
              MOVE 1 TO ITER.
          INITBOARD.
              MOVE 0 TO B( ITER ).
              ADD 1 TO ITER.
-             IF ITER < 10 GO TO INITBOARD.
+             IF ITER NOT > CELL-COUNT GO TO INITBOARD.
 
-             MOVE 0 TO ITER.
-         NEXTITER.
+             IF GAME-MODE = 1
+                 PERFORM INTERACTIVE-GAME THRU INTERACTIVE-GAME-EXIT
+                 CLOSE TRACE-FILE
+                 MOVE DEPTH TO ARL-FIELD1
+                 MOVE WI TO ARL-FIELD2
+                 MOVE 'TTT' TO AL-PROGRAM
+                 MOVE AUDIT-RESULT-LINE TO AL-RESULT
+                 PERFORM WRITE-AUDITLOG
+                 STOP RUN.
+
+             IF ALL-OPENINGS-MODE = 1
+                 OPEN INPUT OPENINGS-ALL-FILE
+             ELSE
+                 OPEN INPUT OPENINGS-FILE.
              MOVE 0 TO MOVECOUNT.
-             MOVE 1 TO FIRSTMOVE.
-             PERFORM RUNMM.
-             MOVE 2 TO FIRSTMOVE.
-             PERFORM RUNMM.
-             MOVE 5 TO FIRSTMOVE.
+             MOVE 0 TO STAT-COUNT.
+             PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-DONE.
+             IF RESUME-MODE = 1
+                 PERFORM SKIP-DONE-OPENING VARYING CKPT-N FROM 1 BY 1
+                     UNTIL CKPT-N > OPENINGS-DONE-COUNT
+                 MOVE 1 TO RESUME-ROOT-PENDING
+                 PERFORM SEED-RESUME-PENDING VARYING CKPT-N FROM 1 BY 1
+                     UNTIL CKPT-N > RESUME-STACK-DEPTH
+             END-IF.
+         NEXTITER.
+             IF ALL-OPENINGS-MODE = 1
+                 READ OPENINGS-ALL-FILE AT END GO TO ITERDONE
+             ELSE
+                 READ OPENINGS-FILE AT END GO TO ITERDONE.
+             IF ALL-OPENINGS-MODE = 1
+                 MOVE OPNALL-SQUARE TO FIRSTMOVE
+             ELSE
+                 MOVE OPN-SQUARE TO FIRSTMOVE.
+      *  on the first opening after a resume, STAT-PRIOR-MOVECOUNT was
+      *  already restored by READ-CHECKPOINT to what it was when the
+      *  checkpoint was written, not the current MOVECOUNT -- RESUME-
+      *  ROOT-PENDING is still 1 here (MINMAX does not clear it until
+      *  this opening's depth-1 loop is seeded), so it marks exactly
+      *  that one iteration.
+             IF RESUME-ROOT-PENDING NOT = 1
+                 MOVE MOVECOUNT TO STAT-PRIOR-MOVECOUNT
+             END-IF.
              PERFORM RUNMM.
-             ADD 1 TO ITER.
-             IF ITER < 1 GO TO NEXTITER.
+             PERFORM RECORD-OPENING-STAT.
+             ADD 1 TO OPENINGS-DONE-COUNT.
+             PERFORM WRITE-CHECKPOINT-NEWOPENING.
+             GO TO NEXTITER.
+
+         SKIP-DONE-OPENING.
+             IF ALL-OPENINGS-MODE = 1
+                 READ OPENINGS-ALL-FILE AT END GO TO ITERDONE
+             ELSE
+                 READ OPENINGS-FILE AT END GO TO ITERDONE.
+
+         ITERDONE.
+             PERFORM WRITE-STATS-REPORT.
+             PERFORM DISPLAY-STATS-REPORT.
 
              DISPLAY 'final move count and winner: '.
              MOVE MOVECOUNT TO NUM-DISP.
@@ -56,47 +358,373 @@
              MOVE SC TO NUM-DISP.
              DISPLAY NUM-DISP.
 
+             CLOSE TRACE-FILE.
+             IF ALL-OPENINGS-MODE = 1
+                 CLOSE OPENINGS-ALL-FILE
+             ELSE
+                 CLOSE OPENINGS-FILE.
+             MOVE MOVECOUNT TO ARL-FIELD1.
+             MOVE SC TO ARL-FIELD2.
+             MOVE 'TTT' TO AL-PROGRAM.
+             MOVE AUDIT-RESULT-LINE TO AL-RESULT.
+             PERFORM WRITE-AUDITLOG.
              STOP RUN.
 
+      *  BOARD-SIZE drives CELL-COUNT, which in turn subscripts B,
+      *  VALST, XST, PMST, ALPHAST, BETAST, BESTX, and the STAT-*
+      *  tables -- all OCCURS 25 TIMES (a 5x5 board). A BOARDCFG.DAT
+      *  asking for anything bigger is clamped here, before
+      *  INITBOARD's subscripted MOVE can ever run past that bound.
+         READCFG.
+             OPEN INPUT BOARDCFG-FILE.
+             READ BOARDCFG-FILE AT END GO TO READCFG-DEFAULTS.
+             MOVE CFG-SIZE TO BOARD-SIZE.
+             MOVE CFG-WINLEN TO WIN-LEN.
+             IF BOARD-SIZE > MAX-BOARD-SIZE
+                 DISPLAY 'BOARDCFG.DAT board size too large, '
+                     'clamped to ' MAX-BOARD-SIZE
+                 MOVE MAX-BOARD-SIZE TO BOARD-SIZE
+             END-IF.
+      *  WIN-LEN feeds LINESTARTMAX (PIC 9(02) COMP, unsigned) just
+      *  below as BOARD-SIZE - WIN-LEN + 1 -- a WIN-LEN bigger than
+      *  BOARD-SIZE (or a bogus zero) would drive that negative, and
+      *  the unsigned MOVE would quietly drop the sign rather than
+      *  fail, leaving WINNER probing line starts beyond the real
+      *  board and no win ever detectable.  Caught here instead, the
+      *  same way the board size above is.
+             IF WIN-LEN > BOARD-SIZE OR WIN-LEN < 1
+                 DISPLAY 'BOARDCFG.DAT win length invalid for this '
+                     'board size, clamped to ' BOARD-SIZE
+                 MOVE BOARD-SIZE TO WIN-LEN
+             END-IF.
+         READCFG-DEFAULTS.
+             CLOSE BOARDCFG-FILE.
+             COMPUTE CELL-COUNT = BOARD-SIZE * BOARD-SIZE.
+             COMPUTE MAX-DEPTH = CELL-COUNT - 1.
+             COMPUTE MIN-WIN-DEPTH = ( 2 * WIN-LEN ) - 2.
+             COMPUTE LINESTARTMAX = BOARD-SIZE - WIN-LEN + 1.
+             COMPUTE CUTOFF-X = CELL-COUNT + 1.
+
+         READMODECFG.
+             OPEN INPUT MODECFG-FILE.
+             READ MODECFG-FILE AT END GO TO READMODECFG-DEFAULTS.
+             MOVE CFG-MODE TO GAME-MODE.
+             MOVE CFG-ALL-OPENINGS TO ALL-OPENINGS-MODE.
+         READMODECFG-DEFAULTS.
+             CLOSE MODECFG-FILE.
+
+      *  OPEN-AUDITLOG appends to AUDITLOG.DAT across runs, same
+      *  EXTEND/OUTPUT fallback as OPEN-BENCHIST in sieve.cob, and
+      *  captures this run's start timestamp for WRITE-AUDITLOG.
+         OPEN-AUDITLOG.
+             OPEN EXTEND AUDIT-FILE.
+             IF AUDIT-STATUS NOT = '00'
+                 OPEN OUTPUT AUDIT-FILE
+             END-IF.
+             ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-START-TIME FROM TIME.
+
+      *  WRITE-AUDITLOG appends one line to AUDITLOG.DAT for this run
+      *  -- AL-PROGRAM and AL-RESULT must already be set by the caller.
+         WRITE-AUDITLOG.
+             ACCEPT AUDIT-END-TIME FROM TIME.
+             COMPUTE AUDIT-START-CENTI = ( AST-HH * 360000 ) +
+                 ( AST-MM * 6000 ) + ( AST-SS * 100 ) + AST-CC.
+             COMPUTE AUDIT-END-CENTI = ( AET-HH * 360000 ) +
+                 ( AET-MM * 6000 ) + ( AET-SS * 100 ) + AET-CC.
+             COMPUTE AUDIT-ELAPSED-CENTI =
+                 AUDIT-END-CENTI - AUDIT-START-CENTI.
+             MOVE AUDIT-RUN-DATE TO AL-DATE.
+             MOVE AUDIT-START-TIME TO AL-START.
+             MOVE AUDIT-END-TIME TO AL-END.
+             MOVE AUDIT-ELAPSED-CENTI TO AL-ELAPSED.
+             MOVE AUDIT-LINE TO AUDIT-REC.
+             WRITE AUDIT-REC.
+             CLOSE AUDIT-FILE.
+
+      *  INTERACTIVE-GAME lets a human play mark 1 against MINMAX, one
+      *  real move at a time, in place of RUNMM's self-play proof. The
+      *  human's opening move is placed directly at DEPTH 0, exactly as
+      *  RUNMM places FIRSTMOVE, so PM/ALPHA/BETA line up with the
+      *  existing engine from the first computer reply onward. Every
+      *  later round is the same shape: PERFORM MINMAX at the current
+      *  (always even) DEPTH lets the engine search out the reply, then
+      *  ADD 1 TO DEPTH and MOVE 2 TO B( BESTX( DEPTH ) ) physically
+      *  places the move MINMAX actually recommended, since MINMAX
+      *  itself always unwinds back to the DEPTH it was called at.
+         INTERACTIVE-GAME.
+             DISPLAY 'interactive mode -- you are X, the computer is O.'.
+             MOVE 0 TO DEPTH.
+             PERFORM ASK-HUMAN-MOVE THRU ASK-HUMAN-MOVE-EXIT.
+             MOVE 1 TO B( HUMAN-CELL ).
+             PERFORM SHOWBOARD.
+         HG-LOOP.
+             PERFORM WINNER.
+             IF WI NOT = 0 GO TO HG-REPORT.
+             IF DEPTH NOT < MAX-DEPTH GO TO HG-DRAW.
+
+             MOVE 2 TO ALPHA.
+             MOVE 9 TO BETA.
+             PERFORM MINMAX.
+             ADD 1 TO DEPTH.
+             MOVE 2 TO B( BESTX( DEPTH ) ).
+             DISPLAY 'the computer moves.'.
+             PERFORM SHOWBOARD.
+
+             PERFORM WINNER.
+             IF WI NOT = 0 GO TO HG-REPORT.
+             IF DEPTH NOT < MAX-DEPTH GO TO HG-DRAW.
+
+             ADD 1 TO DEPTH.
+             PERFORM ASK-HUMAN-MOVE THRU ASK-HUMAN-MOVE-EXIT.
+             MOVE 1 TO B( HUMAN-CELL ).
+             PERFORM SHOWBOARD.
+             GO TO HG-LOOP.
+         HG-DRAW.
+             DISPLAY 'the game is a draw.'.
+             GO TO INTERACTIVE-GAME-EXIT.
+         HG-REPORT.
+             IF WI = 1
+                 DISPLAY 'you win.'
+             ELSE
+                 DISPLAY 'the computer wins.'.
+         INTERACTIVE-GAME-EXIT.
+             EXIT.
+
+      *  ASK-HUMAN-MOVE prompts for a cell number on the console and
+      *  loops back on itself (the same retry-by-GO-TO idiom as
+      *  INITBOARD above) until the human enters an empty cell that is
+      *  actually on the board.
+         ASK-HUMAN-MOVE.
+             MOVE CELL-COUNT TO NUM-DISP.
+             DISPLAY 'enter your move, cell 1 to ' NUM-DISP ': '.
+             ACCEPT HUMAN-CELL-IN.
+             MOVE HUMAN-CELL-IN TO HUMAN-CELL.
+             IF HUMAN-CELL < 1 OR HUMAN-CELL > CELL-COUNT
+                 DISPLAY 'that cell number is out of range.'
+                 GO TO ASK-HUMAN-MOVE.
+             IF B( HUMAN-CELL ) NOT = 0
+                 DISPLAY 'that cell is already taken.'
+                 GO TO ASK-HUMAN-MOVE.
+         ASK-HUMAN-MOVE-EXIT.
+             EXIT.
+
+      *  READ-CHECKPOINT looks for a checkpoint left by a prior run
+      *  that was killed or crashed mid-search. No file, or a sentinel
+      *  CKPT-FIRSTMOVE of 0, both mean "nothing to resume" and this
+      *  run starts at opening 1 exactly as if CHECKPT.DAT never
+      *  existed.
+         READ-CHECKPOINT.
+             MOVE 0 TO RESUME-MODE.
+             MOVE 0 TO OPENINGS-DONE-COUNT.
+             MOVE 0 TO RESUME-ROOT-PENDING.
+             MOVE 0 TO RESUME-STACK-DEPTH.
+             PERFORM CLEAR-RESUME-PENDING VARYING CKPT-N FROM 1 BY 1
+                 UNTIL CKPT-N > 26.
+             OPEN INPUT CHECKPT-FILE.
+             IF CKPT-STATUS NOT = '00' GO TO READ-CHECKPOINT-DONE.
+             READ CHECKPT-FILE AT END GO TO READ-CHECKPOINT-CLOSE.
+             IF CKPT-FIRSTMOVE = 0 GO TO READ-CHECKPOINT-CLOSE.
+             MOVE CKPT-OPENINGS-DONE TO OPENINGS-DONE-COUNT.
+             MOVE CKPT-STACK-DEPTH TO RESUME-STACK-DEPTH.
+             PERFORM COPY-CKPT-TO-RESUME VARYING CKPT-N FROM 1 BY 1
+                 UNTIL CKPT-N > RESUME-STACK-DEPTH.
+             MOVE CKPT-MOVECOUNT TO MOVECOUNT.
+             MOVE CKPT-OPENING-START-MOVECOUNT TO STAT-PRIOR-MOVECOUNT.
+             MOVE 1 TO RESUME-MODE.
+         READ-CHECKPOINT-CLOSE.
+             CLOSE CHECKPT-FILE.
+         READ-CHECKPOINT-DONE.
+             EXIT.
+
+         CLEAR-RESUME-PENDING.
+             MOVE 0 TO RESUME-PENDING( CKPT-N ).
+
+      *  COPY-CKPT-TO-RESUME and SEED-RESUME-PENDING together turn the
+      *  saved per-depth state for 1 thru RESUME-STACK-DEPTH into the
+      *  right RESUME-PENDING(n) setting -- every one of those depths
+      *  had real saved state at the moment the checkpoint was taken,
+      *  so MINMAX must pick up the candidate right after the saved one
+      *  instead of starting that depth's loop over from X = 1.
+         COPY-CKPT-TO-RESUME.
+             MOVE CKPT-X( CKPT-N ) TO RESUME-X( CKPT-N ).
+             MOVE CKPT-ALPHA( CKPT-N ) TO RESUME-ALPHA( CKPT-N ).
+             MOVE CKPT-BETA( CKPT-N ) TO RESUME-BETA( CKPT-N ).
+             MOVE CKPT-VAL( CKPT-N ) TO RESUME-VAL( CKPT-N ).
+
+         SEED-RESUME-PENDING.
+             MOVE 1 TO RESUME-PENDING( CKPT-N ).
+
+         APPLYPRESETPOS.
+             MOVE OPN-PRESET( Z:1 ) TO OPN-DIGIT.
+             IF OPN-DIGIT NOT = 0 MOVE OPN-DIGIT TO B( Z ).
+
+         CLEARPRESETPOS.
+             MOVE OPN-PRESET( Z:1 ) TO OPN-DIGIT.
+             IF OPN-DIGIT NOT = 0 MOVE 0 TO B( Z ).
+
          RUNMM.
+             PERFORM APPLYPRESETPOS VARYING Z FROM 1 BY 1
+                 UNTIL Z > CELL-COUNT.
              MOVE 1 TO B( FIRSTMOVE ).
              MOVE FIRSTMOVE TO X
              MOVE 2 TO ALPHA
              MOVE 9 TO BETA
              PERFORM MINMAX.
              MOVE 0 TO B( FIRSTMOVE ).
+             PERFORM CLEARPRESETPOS VARYING Z FROM 1 BY 1
+                 UNTIL Z > CELL-COUNT.
 
+      *  RECORD-OPENING-STAT runs once RUNMM returns from one opening,
+      *  while MOVECOUNT and SC still hold that opening's own numbers
+      *  -- MOVECOUNT is about to keep climbing for the next opening,
+      *  and SC is about to be overwritten by it, so this is the only
+      *  point where both can be captured per FIRSTMOVE value instead
+      *  of only the running total and the very last opening's result.
+         RECORD-OPENING-STAT.
+             ADD 1 TO STAT-COUNT.
+             MOVE FIRSTMOVE TO STAT-FIRSTMOVE( STAT-COUNT ).
+             COMPUTE STAT-MOVECOUNT( STAT-COUNT ) =
+                 MOVECOUNT - STAT-PRIOR-MOVECOUNT.
+             MOVE SC TO STAT-SC( STAT-COUNT ).
+
+      *  SET-OUTCOME-TEXT spells SC out relative to mark 1, the player
+      *  FIRSTMOVE always moves for first, matching the win/lose/draw
+      *  values MINMAX's terminal-node check assigns in INITVALPM/
+      *  MINMAX above: 6 = mark 1 wins, 5 = a draw, 4 = mark 2 wins.
+         SET-OUTCOME-TEXT.
+             IF STAT-SC( SI ) = 6
+                 MOVE 'WIN ' TO STAT-OUTCOME
+             ELSE IF STAT-SC( SI ) = 5
+                 MOVE 'DRAW' TO STAT-OUTCOME
+             ELSE IF STAT-SC( SI ) = 4
+                 MOVE 'LOSE' TO STAT-OUTCOME
+             ELSE
+                 MOVE '????' TO STAT-OUTCOME.
+
+      *  WRITE-STATS-REPORT leaves OPENSTATS.DAT holding the same
+      *  per-opening breakdown DISPLAY-STATS-REPORT puts on the
+      *  console, for offline review after the session closes.
+         WRITE-STATS-REPORT.
+             OPEN OUTPUT STATS-FILE.
+             PERFORM WRITE-STATS-LINE VARYING SI FROM 1 BY 1
+                 UNTIL SI > STAT-COUNT.
+             CLOSE STATS-FILE.
+
+         WRITE-STATS-LINE.
+             PERFORM SET-OUTCOME-TEXT.
+             MOVE STAT-FIRSTMOVE( SI ) TO ST-FIRSTMOVE.
+             MOVE STAT-MOVECOUNT( SI ) TO ST-MOVECOUNT.
+             MOVE STAT-SC( SI ) TO ST-SC.
+             MOVE STAT-OUTCOME TO ST-OUTCOME.
+             MOVE STAT-LINE TO STATS-REC.
+             WRITE STATS-REC.
+
+         DISPLAY-STATS-REPORT.
+             DISPLAY 'per-opening report (firstmove move sc outcome):'.
+             PERFORM DISPLAY-STATS-LINE VARYING SI FROM 1 BY 1
+                 UNTIL SI > STAT-COUNT.
+
+         DISPLAY-STATS-LINE.
+             PERFORM SET-OUTCOME-TEXT.
+             MOVE STAT-FIRSTMOVE( SI ) TO ST-FIRSTMOVE.
+             MOVE STAT-MOVECOUNT( SI ) TO ST-MOVECOUNT.
+             MOVE STAT-SC( SI ) TO ST-SC.
+             MOVE STAT-OUTCOME TO ST-OUTCOME.
+             DISPLAY STAT-LINE.
+
+      *  WINNER scans every row, column, and diagonal of the current
+      *  BOARD-SIZE x BOARD-SIZE board for WIN-LEN cells in a row, so
+      *  the same check works whether BOARDCFG.DAT asks for classic
+      *  3x3/3-in-a-row or a larger NxN/K-in-a-row board.
          WINNER.
              MOVE 0 TO WI.
-             MOVE B( 1 ) TO T.
-             IF 0 NOT = T AND T=B(2) AND T=B(3) MOVE T TO WI
-             ELSE IF 0 NOT= T AND  T=B(4) AND T=B(7) MOVE T TO WI.
-
-             IF 0 = WI
-               MOVE B(2) TO T
-               IF 0 NOT= T AND T=B(5) AND T=B(8) MOVE T TO WI
-               ELSE
-                 MOVE B(3) TO T
-                 IF 0 NOT= T AND T=B(6) AND T=B(9) MOVE T TO WI
-                 ELSE
-                   MOVE B(4) TO T
-                   IF 0 NOT= T AND T=B(5) AND T=B(6) MOVE T TO WI
-                   ELSE
-                     MOVE B(7) TO T
-                     IF 0 NOT= T AND T=B(8) AND T=B(9) MOVE T TO WI
-                     ELSE
-                       MOVE B(5) TO T
-                       IF 0 NOT= T AND T=B(1) AND T=B(9) MOVE T TO WI
-                       ELSE
-                         IF 0 NOT= T AND T=B(3) AND T=B(7) MOVE T TO WI.
+             PERFORM CHECKROWS.
+             PERFORM CHECKCOLS.
+             PERFORM CHECKDIAGDR.
+             PERFORM CHECKDIAGDL.
+
+         CHECKROWS.
+             PERFORM CHECKROWLINE
+                 VARYING WROW FROM 1 BY 1 UNTIL WROW > BOARD-SIZE
+                 AFTER WCOL FROM 1 BY 1 UNTIL WCOL > LINESTARTMAX.
+
+         CHECKROWLINE.
+             COMPUTE LSTART = ( ( WROW - 1 ) * BOARD-SIZE ) + WCOL.
+             MOVE 1 TO LSTEP.
+             PERFORM CHECKLINE.
+
+         CHECKCOLS.
+             PERFORM CHECKCOLLINE
+                 VARYING WCOL FROM 1 BY 1 UNTIL WCOL > BOARD-SIZE
+                 AFTER WROW FROM 1 BY 1 UNTIL WROW > LINESTARTMAX.
+
+         CHECKCOLLINE.
+             COMPUTE LSTART = ( ( WROW - 1 ) * BOARD-SIZE ) + WCOL.
+             MOVE BOARD-SIZE TO LSTEP.
+             PERFORM CHECKLINE.
+
+         CHECKDIAGDR.
+             PERFORM CHECKDRLINE
+                 VARYING WROW FROM 1 BY 1 UNTIL WROW > LINESTARTMAX
+                 AFTER WCOL FROM 1 BY 1 UNTIL WCOL > LINESTARTMAX.
+
+         CHECKDRLINE.
+             COMPUTE LSTART = ( ( WROW - 1 ) * BOARD-SIZE ) + WCOL.
+             COMPUTE LSTEP = BOARD-SIZE + 1.
+             PERFORM CHECKLINE.
+
+         CHECKDIAGDL.
+             PERFORM CHECKDLLINE
+                 VARYING WROW FROM 1 BY 1 UNTIL WROW > LINESTARTMAX
+                 AFTER WCOL FROM WIN-LEN BY 1 UNTIL WCOL > BOARD-SIZE.
+
+         CHECKDLLINE.
+             COMPUTE LSTART = ( ( WROW - 1 ) * BOARD-SIZE ) + WCOL.
+             COMPUTE LSTEP = BOARD-SIZE - 1.
+             PERFORM CHECKLINE.
 
+         CHECKLINESTEP.
+             ADD LSTEP TO WPOS.
+             IF B( WPOS ) NOT = T MOVE 0 TO WMATCH.
+
+         CHECKLINE.
+             MOVE 1 TO WMATCH.
+             MOVE LSTART TO WPOS.
+             MOVE B( WPOS ) TO T.
+             IF T = 0
+                 MOVE 0 TO WMATCH
+             ELSE
+                 PERFORM CHECKLINESTEP VARYING WN FROM 2 BY 1
+                     UNTIL WN > WIN-LEN.
+             IF WMATCH = 1 MOVE T TO WI.
+
+      *  SHOWPOS translates one cell's raw B(Z) (0/1/2) into '.'/'X'/'O'
+      *  and drops it into BD-ROW at Z's column within its row (BD-COL
+      *  is Z's position mod BOARD-SIZE, computed the same DIVIDE-
+      *  REMAINDER way SEG-MARK-BP in sieve.cob works out a position
+      *  within a range). Once BD-COL reaches the last column, that
+      *  row is complete and gets displayed.
          SHOWPOS.
-             MOVE B(Z) TO NUM-DISP.
-             DISPLAY NUM-DISP.
+             IF B( Z ) = 0
+                 MOVE '.' TO BD-MARK
+             ELSE
+             IF B( Z ) = 1
+                 MOVE 'X' TO BD-MARK
+             ELSE
+                 MOVE 'O' TO BD-MARK.
+             COMPUTE BD-ZM1 = Z - 1.
+             DIVIDE BD-ZM1 BY BOARD-SIZE GIVING BD-Q REMAINDER BD-COL.
+             ADD 1 TO BD-COL.
+             MOVE BD-MARK TO BD-ROW( BD-COL:1 ).
+             IF BD-COL = BOARD-SIZE
+                 DISPLAY BD-ROW( 1:BOARD-SIZE )
+                 MOVE SPACES TO BD-ROW.
 
          SHOWBOARD.
              DISPLAY 'board: '.
-             PERFORM SHOWPOS VARYING Z FROM 1 BY 1 UNTIL Z>9.
+             MOVE SPACES TO BD-ROW.
+             PERFORM SHOWPOS VARYING Z FROM 1 BY 1 UNTIL Z > CELL-COUNT.
 
          INITVALPM.
              DIVIDE DEPTH BY 2 GIVING D.
@@ -110,40 +738,136 @@
                  MOVE 2 TO PM.
 
          MINMAX.
-             ADD 1 TO MOVECOUNT.
+      *  the resumed opening's root call (DEPTH 0, about to become 1)
+      *  was already counted once before the checkpoint that is about
+      *  to seed its depth-1 loop was written, so it must not be
+      *  counted again here.
+             IF RESUME-ROOT-PENDING NOT = 1 OR DEPTH NOT = 0
+                 ADD 1 TO MOVECOUNT.
              MOVE 0 TO VAL.
 
-             IF DEPTH > 3
+             IF DEPTH NOT < MIN-WIN-DEPTH
                  PERFORM WINNER
                  IF WI NOT = 0
                      IF WI = 1 MOVE 6 TO VAL ELSE MOVE 4 TO VAL
-                 ELSE IF DEPTH = 8 MOVE 5 TO VAL.
+                 ELSE IF DEPTH = MAX-DEPTH MOVE 5 TO VAL.
+
+             IF VAL NOT = 0 PERFORM WRITE-TRACE.
 
              IF 0 = VAL
                  PERFORM INITVALPM
 
                  ADD 1 TO DEPTH
-                 PERFORM MAKEMOVE VARYING X FROM 1 BY 1 UNTIL (X>9)
+                 MOVE 1 TO MM-START-X
+                 MOVE 0 TO BESTX( DEPTH )
+                 IF DEPTH NOT > RESUME-STACK-DEPTH
+                     IF RESUME-PENDING( DEPTH ) = 1
+                         MOVE RESUME-ALPHA( DEPTH ) TO ALPHA
+                         MOVE RESUME-BETA( DEPTH ) TO BETA
+                         MOVE RESUME-VAL( DEPTH ) TO VAL
+                         COMPUTE MM-START-X = RESUME-X( DEPTH ) + 1
+                         MOVE 0 TO RESUME-PENDING( DEPTH )
+                         IF DEPTH = 1
+                             MOVE 0 TO RESUME-ROOT-PENDING
+                         END-IF
+                     END-IF
+                 END-IF
+                 PERFORM MAKEMOVE VARYING X FROM MM-START-X BY 1
+                     UNTIL ( X > CELL-COUNT )
                  SUBTRACT 1 FROM DEPTH.
 
              MOVE VAL TO SC.
 
          UPDATEODD.
-                 IF SC = 6 MOVE 10 TO X.
-                 IF SC > VAL MOVE SC TO VAL.
-                 IF VAL NOT < BETA MOVE 10 TO X.
+                 IF SC > VAL MOVE SC TO VAL MOVE X TO BESTX( DEPTH ).
+                 IF SC = 6 MOVE CUTOFF-X TO X.
+                 IF VAL NOT < BETA MOVE CUTOFF-X TO X.
                  IF VAL > ALPHA MOVE VAL TO ALPHA.
 
          UPDATEEVEN.
-                 IF SC = 4 MOVE 10 TO X.
-                 IF SC < VAL MOVE SC TO VAL.
-                 IF VAL NOT > ALPHA MOVE 10 TO X.
+                 IF SC < VAL MOVE SC TO VAL MOVE X TO BESTX( DEPTH ).
+                 IF SC = 4 MOVE CUTOFF-X TO X.
+                 IF VAL NOT > ALPHA MOVE CUTOFF-X TO X.
                  IF VAL < BETA MOVE VAL TO BETA.
 
          UPDATESTATE.
                  IF PM = 1 PERFORM UPDATEODD
                  ELSE PERFORM UPDATEEVEN.
-  
+                 DIVIDE MOVECOUNT BY CKPT-INTERVAL
+                     GIVING CKPT-DIV REMAINDER CKPT-REM.
+                 IF CKPT-REM = 0
+                     PERFORM WRITE-CHECKPOINT
+                 END-IF.
+
+      *  WRITE-CHECKPOINT runs every CKPT-INTERVAL moves, from whatever
+      *  depth happens to be active at that instant -- not just "at
+      *  depth 1", which on a generalized board can leave an
+      *  unboundedly expensive stretch of search unprotected. The
+      *  snapshot it takes is the whole active stack, not just this
+      *  depth: ancestor depths 1 thru DEPTH-1 are still sitting in
+      *  XST/ALPHAST/BETAST/VALST exactly as MAKEMOVE left them before
+      *  it recursed into their child, since none of them have
+      *  returned yet, so that is exactly the state each ancestor's
+      *  loop needs to pick up from on its next X. DEPTH's own state
+      *  is the live X/ALPHA/BETA/VAL UPDATESTATE just updated.
+         WRITE-CHECKPOINT.
+             PERFORM CLEAR-CKPT-SLOT VARYING CKPT-N FROM 1 BY 1
+                 UNTIL CKPT-N > 26.
+             MOVE FIRSTMOVE TO CKPT-FIRSTMOVE.
+             MOVE DEPTH TO CKPT-STACK-DEPTH.
+             MOVE X TO CKPT-X( DEPTH ).
+             MOVE ALPHA TO CKPT-ALPHA( DEPTH ).
+             MOVE BETA TO CKPT-BETA( DEPTH ).
+             MOVE VAL TO CKPT-VAL( DEPTH ).
+             PERFORM SAVE-CKPT-ANCESTOR VARYING CKPT-N FROM 1 BY 1
+                 UNTIL CKPT-N > DEPTH - 1.
+             MOVE MOVECOUNT TO CKPT-MOVECOUNT.
+             MOVE OPENINGS-DONE-COUNT TO CKPT-OPENINGS-DONE.
+             MOVE STAT-PRIOR-MOVECOUNT TO CKPT-OPENING-START-MOVECOUNT.
+             PERFORM WRITE-CHECKPOINT-REC.
+
+      *  CLEAR-CKPT-SLOT zeroes one OCCURS slot of all four stack
+      *  arrays. WRITE-CHECKPOINT runs it across the whole table before
+      *  it sets anything, so every slot past CKPT-STACK-DEPTH -- not
+      *  just the ones this record used to carry from an earlier, now-
+      *  abandoned snapshot -- holds plain zeros rather than whatever
+      *  it last held. READ-CHECKPOINT only ever looks at slots 1 thru
+      *  CKPT-STACK-DEPTH, but the record is LINE SEQUENTIAL, so every
+      *  byte written still has to be a valid digit on its own.
+         CLEAR-CKPT-SLOT.
+             MOVE 0 TO CKPT-X( CKPT-N ).
+             MOVE 0 TO CKPT-ALPHA( CKPT-N ).
+             MOVE 0 TO CKPT-BETA( CKPT-N ).
+             MOVE 0 TO CKPT-VAL( CKPT-N ).
+
+         SAVE-CKPT-ANCESTOR.
+             MOVE XST( CKPT-N ) TO CKPT-X( CKPT-N ).
+             MOVE ALPHAST( CKPT-N ) TO CKPT-ALPHA( CKPT-N ).
+             MOVE BETAST( CKPT-N ) TO CKPT-BETA( CKPT-N ).
+             MOVE VALST( CKPT-N ) TO CKPT-VAL( CKPT-N ).
+
+      *  WRITE-CHECKPOINT-NEWOPENING runs once an opening's RUNMM call
+      *  returns -- whether that was the last opening or not, there is
+      *  no search in progress any more, so the checkpoint is reset to
+      *  the "nothing in progress" sentinel, with the opening count
+      *  bumped. If this was the last opening, the sentinel left
+      *  behind is exactly what a later, fresh run needs to see to
+      *  know there is nothing to resume.
+         WRITE-CHECKPOINT-NEWOPENING.
+             PERFORM CLEAR-CKPT-SLOT VARYING CKPT-N FROM 1 BY 1
+                 UNTIL CKPT-N > 26.
+             MOVE 0 TO CKPT-FIRSTMOVE.
+             MOVE 0 TO CKPT-STACK-DEPTH.
+             MOVE MOVECOUNT TO CKPT-MOVECOUNT.
+             MOVE OPENINGS-DONE-COUNT TO CKPT-OPENINGS-DONE.
+             MOVE MOVECOUNT TO CKPT-OPENING-START-MOVECOUNT.
+             PERFORM WRITE-CHECKPOINT-REC.
+
+         WRITE-CHECKPOINT-REC.
+             OPEN OUTPUT CHECKPT-FILE.
+             WRITE CHECKPT-REC.
+             CLOSE CHECKPT-FILE.
+
          MAKEMOVE.
              IF B( X ) = 0
                  MOVE PM TO B( X )
@@ -166,3 +890,16 @@
 
                  PERFORM UPDATESTATE.
 
+         TRACEPOS.
+             MOVE B( Z ) TO TR-DIGIT.
+             MOVE TR-DIGIT TO TR-BOARD( Z:1 ).
+
+         WRITE-TRACE.
+             MOVE FIRSTMOVE TO TR-FIRSTMOVE.
+             MOVE DEPTH TO TR-DEPTH.
+             MOVE VAL TO TR-VAL.
+             MOVE SPACES TO TR-BOARD.
+             PERFORM TRACEPOS VARYING Z FROM 1 BY 1 UNTIL Z > CELL-COUNT.
+             MOVE TRACE-LINE TO TRACE-REC.
+             WRITE TRACE-REC.
+

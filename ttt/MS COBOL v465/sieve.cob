@@ -3,34 +3,267 @@
       *  REMARKS. BYTE magazine benchmark.
       *  REMARKS. MS Cobol limits array sizes to 1023.
       *  REMARKS. Projected runtime for 8190 is 4.85m sec.
+      *  REMARKS. every prime found on every iteration is appended to
+      *  REMARKS. PRIMES.DAT, labeled with its iteration number, so a
+      *  REMARKS. run can be spot-checked against a table of primes.
+      *  REMARKS. the 1023-cell FLAGS limit is worked around by a
+      *  REMARKS. segmented sieve: a base segment finds every prime
+      *  REMARKS. up to 2047 (more than enough to cover the square
+      *  REMARKS. root of SIEVE-LIMIT) and spills that base-prime
+      *  REMARKS. list to SEGWORK.DAT; each later 1023-cell segment
+      *  REMARKS. re-reads SEGWORK.DAT to sieve its own range.
+      *  REMARKS. each ITER-ROUTINE pass times itself and appends its
+      *  REMARKS. elapsed centiseconds to BENCHIST.DAT, keyed by the
+      *  REMARKS. run date and the NTVCM_BUILD environment variable,
+      *  REMARKS. so benchmark runs can be trended across releases.
+      *  REMARKS. the benchmark repetition count and the sieving range
+      *  REMARKS. (within the fixed 1023-cell FLAGS bound above) come
+      *  REMARKS. from SIEVECFG.DAT, read by READCFG at start-up.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT PRIMES-FILE ASSIGN TO 'PRIMES.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT WORK-FILE ASSIGN TO 'SEGWORK.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT BENCHIST-FILE ASSIGN TO 'BENCHIST.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS BENCHIST-STATUS.
+             SELECT SIEVECFG-FILE ASSIGN TO 'SIEVECFG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
          DATA DIVISION.
+         FILE SECTION.
+         FD  PRIMES-FILE.
+         01 PRIME-REC PIC X(24).
+         FD  WORK-FILE.
+         01 WORK-REC PIC 9(07).
+         FD  BENCHIST-FILE.
+         01 BENCHIST-REC PIC X(40).
+      *  CFG-ITER-COUNT and CFG-SIEVE-LIMIT are 0 to mean "use the
+      *  compiled-in default" -- SIEVECFG.DAT ships with both zero so
+      *  an unmodified run behaves exactly as before (10 iterations up
+      *  to 1,000,000).
+         FD  SIEVECFG-FILE.
+         01 SIEVECFG-REC.
+             05 CFG-ITER-COUNT PIC 9(04).
+             05 CFG-SIEVE-LIMIT PIC 9(07).
+      *  AUDIT-FILE is AUDITLOG.DAT, the run-history log shared by
+      *  TTT, SIEVE, and E -- see ttt.cob's AUDIT-LINE for the common
+      *  record shape this FD mirrors.
+         FD  AUDIT-FILE.
+         01 AUDIT-REC PIC X(73).
          WORKING-STORAGE SECTION.
+         01 PRIME-LINE.
+             05 PL-ITER PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 PL-PRIME PIC Z(06)9.
          01 MISC.
              03 I PIC 9(4) COMP.
-             03 PRIME PIC 9(5) COMP.
+             03 PRIME PIC 9(7) COMP.
              03 K PIC 9(4) COMP.
-             03 TOTAL-PRIME-COUNT PIC 9(4) COMP.
-         02 TABLE.
+             03 TOTAL-PRIME-COUNT PIC 9(6) COMP.
+             03 ITERNUM PIC 9(4) COMP.
+         02 FLAG-TABLE.
              04 FLAGS PIC 9 COMP OCCURS 1023 TIMES.
-         01 NUM-DISP PIC 9999.
+         01 NUM-DISP PIC 9(06).
+         01 SIEVE-LIMIT PIC 9(7) COMP VALUE 1000000.
+         01 MAX-SIEVE-LIMIT PIC 9(7) COMP VALUE 4190209.
+         01 ITER-COUNT PIC 9(4) COMP VALUE 10.
+         01 SEG-BASE PIC 9(7) COMP VALUE 0.
+         01 BP PIC 9(4) COMP VALUE 0.
+         01 MSTART PIC 9(7) COMP VALUE 0.
+         01 SEGQ PIC 9(7) COMP VALUE 0.
+         01 SEGR PIC 9(1) COMP VALUE 0.
+         01 SEGQ2 PIC 9(7) COMP VALUE 0.
+         01 SEGR2 PIC 9(1) COMP VALUE 0.
+         01 J PIC 9(4) COMP VALUE 0.
+         01 BENCHIST-STATUS PIC X(02).
+         01 NTVCM-BUILD-ENV PIC X(11) VALUE 'NTVCM_BUILD'.
+         01 BUILD-ID PIC X(10) VALUE 'UNKNOWN'.
+         01 RUN-DATE PIC 9(08) VALUE ZEROES.
+         01 START-TIME.
+             05 ST-HH PIC 9(02).
+             05 ST-MM PIC 9(02).
+             05 ST-SS PIC 9(02).
+             05 ST-CC PIC 9(02).
+         01 END-TIME.
+             05 ET-HH PIC 9(02).
+             05 ET-MM PIC 9(02).
+             05 ET-SS PIC 9(02).
+             05 ET-CC PIC 9(02).
+         01 START-CENTI PIC 9(09) COMP VALUE 0.
+         01 END-CENTI PIC 9(09) COMP VALUE 0.
+         01 ELAPSED-CENTI PIC 9(09) COMP VALUE 0.
+         01 BENCH-LINE.
+             05 BH-DATE PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 BH-BUILD PIC X(10).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 BH-ITER PIC ZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 BH-ELAPSED PIC ZZZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 BH-PRIMES PIC ZZZZZZ9.
+      *  AUDITLOG.DAT state -- one line for the whole run (written
+      *  just before STOP RUN), as distinct from BENCHIST.DAT's one
+      *  line per ITER-ROUTINE pass above.
+         01 AUDIT-STATUS PIC X(02).
+         01 AUDIT-RUN-DATE PIC 9(08) VALUE ZEROES.
+         01 AUDIT-START-TIME.
+             05 AST-HH PIC 9(02).
+             05 AST-MM PIC 9(02).
+             05 AST-SS PIC 9(02).
+             05 AST-CC PIC 9(02).
+         01 AUDIT-END-TIME.
+             05 AET-HH PIC 9(02).
+             05 AET-MM PIC 9(02).
+             05 AET-SS PIC 9(02).
+             05 AET-CC PIC 9(02).
+         01 AUDIT-START-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-END-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-ELAPSED-CENTI PIC 9(09) COMP VALUE 0.
+         01 SIEVE-RESULT-LINE.
+             05 SRL-PRIMES PIC Z(06)9.
+             05 FILLER PIC X(23) VALUE SPACES.
+         01 AUDIT-LINE.
+             05 AL-PROGRAM PIC X(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-DATE PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-START PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-END PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-ELAPSED PIC ZZZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-RESULT PIC X(30).
 
          PROCEDURE DIVISION.
          MAIN.
-             PERFORM ITER-ROUTINE 10 TIMES.
+             OPEN OUTPUT PRIMES-FILE.
+             PERFORM OPEN-BENCHIST.
+             PERFORM OPEN-AUDITLOG.
+             PERFORM READCFG THRU READCFG-DEFAULTS.
+             ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+             ACCEPT BUILD-ID FROM ENVIRONMENT NTVCM-BUILD-ENV
+                 ON EXCEPTION
+                     MOVE 'UNKNOWN' TO BUILD-ID
+             END-ACCEPT.
+             PERFORM ITER-ROUTINE VARYING ITERNUM FROM 1 BY 1
+                 UNTIL ITERNUM > ITER-COUNT.
              MOVE TOTAL-PRIME-COUNT TO NUM-DISP.
              DISPLAY NUM-DISP ' primes'.
+             CLOSE PRIMES-FILE.
+             CLOSE BENCHIST-FILE.
+             MOVE TOTAL-PRIME-COUNT TO SRL-PRIMES.
+             MOVE 'SIEVE' TO AL-PROGRAM.
+             MOVE SIEVE-RESULT-LINE TO AL-RESULT.
+             PERFORM WRITE-AUDITLOG.
              STOP RUN.
 
+      *  READCFG lets a control record tune the benchmark repetition
+      *  count and the sieving range for a comparison run without a
+      *  recompile; zero in either field (or no SIEVECFG.DAT at all)
+      *  keeps the compiled-in default.
+         READCFG.
+             OPEN INPUT SIEVECFG-FILE.
+             READ SIEVECFG-FILE AT END GO TO READCFG-DEFAULTS.
+             IF CFG-ITER-COUNT NOT = 0
+                 MOVE CFG-ITER-COUNT TO ITER-COUNT.
+             IF CFG-SIEVE-LIMIT NOT = 0
+                 MOVE CFG-SIEVE-LIMIT TO SIEVE-LIMIT.
+         READCFG-DEFAULTS.
+             CLOSE SIEVECFG-FILE.
+             PERFORM READCFG-CLAMP.
+
+      *  READCFG-CLAMP caps SIEVE-LIMIT at MAX-SIEVE-LIMIT.  the base
+      *  segment's 1023 FLAGS cells only ever sieve odd numbers up to
+      *  2047, so SEG-MARK-BP only ever has base primes up to 2047 to
+      *  mark later segments with -- correct for any SIEVE-LIMIT up to
+      *  2047 squared, since every composite below that has a prime
+      *  factor that small, but not beyond it.
+         READCFG-CLAMP.
+             IF SIEVE-LIMIT > MAX-SIEVE-LIMIT
+                 DISPLAY 'SIEVECFG.DAT sieve limit too large for the '
+                     'base segment, clamped to 4190209'
+                 MOVE MAX-SIEVE-LIMIT TO SIEVE-LIMIT
+             END-IF.
+
+      *  OPEN-BENCHIST appends to BENCHIST.DAT across runs; the file
+      *  may not exist yet on the very first run, so EXTEND is tried
+      *  first and OUTPUT only falls back to create it.
+         OPEN-BENCHIST.
+             OPEN EXTEND BENCHIST-FILE.
+             IF BENCHIST-STATUS NOT = '00'
+                 OPEN OUTPUT BENCHIST-FILE
+             END-IF.
+
+      *  OPEN-AUDITLOG appends to AUDITLOG.DAT across runs, the same
+      *  run-history log TTT and E append to, and captures this run's
+      *  start timestamp for WRITE-AUDITLOG.
+         OPEN-AUDITLOG.
+             OPEN EXTEND AUDIT-FILE.
+             IF AUDIT-STATUS NOT = '00'
+                 OPEN OUTPUT AUDIT-FILE
+             END-IF.
+             ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-START-TIME FROM TIME.
+
+      *  WRITE-AUDITLOG appends one line to AUDITLOG.DAT for this run
+      *  -- AL-PROGRAM and AL-RESULT must already be set by the caller.
+         WRITE-AUDITLOG.
+             ACCEPT AUDIT-END-TIME FROM TIME.
+             COMPUTE AUDIT-START-CENTI = ( AST-HH * 360000 ) +
+                 ( AST-MM * 6000 ) + ( AST-SS * 100 ) + AST-CC.
+             COMPUTE AUDIT-END-CENTI = ( AET-HH * 360000 ) +
+                 ( AET-MM * 6000 ) + ( AET-SS * 100 ) + AET-CC.
+             COMPUTE AUDIT-ELAPSED-CENTI =
+                 AUDIT-END-CENTI - AUDIT-START-CENTI.
+             MOVE AUDIT-RUN-DATE TO AL-DATE.
+             MOVE AUDIT-START-TIME TO AL-START.
+             MOVE AUDIT-END-TIME TO AL-END.
+             MOVE AUDIT-ELAPSED-CENTI TO AL-ELAPSED.
+             MOVE AUDIT-LINE TO AUDIT-REC.
+             WRITE AUDIT-REC.
+             CLOSE AUDIT-FILE.
+
          ITER-ROUTINE.
              MOVE ZEROES TO TOTAL-PRIME-COUNT.
-             PERFORM TFR VARYING I FROM 1 BY 1 UNTIL I = 1023.
+             ACCEPT START-TIME FROM TIME.
+             PERFORM TFR VARYING I FROM 1 BY 1 UNTIL I > 1023.
+             OPEN OUTPUT WORK-FILE.
              PERFORM DCP THRU DCE VARYING I FROM 0 BY 1 UNTIL I = 1022.
+             CLOSE WORK-FILE.
+             PERFORM SEG-PASS THRU SEG-PASS-EXIT
+                 VARYING SEG-BASE FROM 2049 BY 2046
+                 UNTIL SEG-BASE > SIEVE-LIMIT.
+             ACCEPT END-TIME FROM TIME.
+             PERFORM WRITE-BENCHIST.
+
+      *  WRITE-BENCHIST converts START-TIME/END-TIME (hh/mm/ss/cc) to
+      *  centiseconds since midnight and appends one history line per
+      *  ITER-ROUTINE pass, keyed by today's date and the build id.
+         WRITE-BENCHIST.
+             COMPUTE START-CENTI = ( ST-HH * 360000 ) +
+                 ( ST-MM * 6000 ) + ( ST-SS * 100 ) + ST-CC.
+             COMPUTE END-CENTI = ( ET-HH * 360000 ) +
+                 ( ET-MM * 6000 ) + ( ET-SS * 100 ) + ET-CC.
+             COMPUTE ELAPSED-CENTI = END-CENTI - START-CENTI.
+             MOVE RUN-DATE TO BH-DATE.
+             MOVE BUILD-ID TO BH-BUILD.
+             MOVE ITERNUM TO BH-ITER.
+             MOVE ELAPSED-CENTI TO BH-ELAPSED.
+             MOVE TOTAL-PRIME-COUNT TO BH-PRIMES.
+             MOVE BENCH-LINE TO BENCHIST-REC.
+             WRITE BENCHIST-REC.
 
          TFR.
              MOVE 1 TO FLAGS(I).
-             
+
          DCP.
              IF FLAGS( I + 1 ) = 0
                  GO TO DCE.
@@ -47,7 +280,65 @@
              ADD 1 TO TOTAL-PRIME-COUNT.
              MOVE PRIME TO NUM-DISP.
       *       DISPLAY 'FOUND PRIME = ' NUM-DISP.
+             PERFORM WRITE-PRIME.
+             MOVE PRIME TO WORK-REC.
+             WRITE WORK-REC.
 
          DCE.
              EXIT.
 
+      *  SEG-PASS sieves one 1023-cell segment of odd numbers
+      *  SEG-BASE, SEG-BASE+2, ... SEG-BASE+2044 against every base
+      *  prime found by the segment above, then collects whatever
+      *  is left unmarked as newly found primes.
+         SEG-PASS.
+             PERFORM TFR VARYING I FROM 1 BY 1 UNTIL I > 1023.
+             OPEN INPUT WORK-FILE.
+             PERFORM SEG-MARK-LOOP THRU SEG-MARK-LOOP-EXIT.
+             CLOSE WORK-FILE.
+             PERFORM SEG-COLLECT VARYING I FROM 0 BY 1 UNTIL I > 1022.
+         SEG-PASS-EXIT.
+             EXIT.
+
+         SEG-MARK-LOOP.
+             READ WORK-FILE AT END GO TO SEG-MARK-LOOP-EXIT.
+             MOVE WORK-REC TO BP.
+             PERFORM SEG-MARK-BP.
+             GO TO SEG-MARK-LOOP.
+         SEG-MARK-LOOP-EXIT.
+             EXIT.
+
+      *  SEG-MARK-BP marks every multiple of BP that falls in the
+      *  current segment, starting from the first odd multiple of
+      *  BP that is not less than SEG-BASE.
+         SEG-MARK-BP.
+             DIVIDE SEG-BASE BY BP GIVING SEGQ REMAINDER SEGR.
+             IF SEGR = 0
+                 MOVE SEG-BASE TO MSTART
+             ELSE
+                 COMPUTE MSTART = ( SEGQ + 1 ) * BP.
+             DIVIDE MSTART BY 2 GIVING SEGQ2 REMAINDER SEGR2.
+             IF SEGR2 = 0 COMPUTE MSTART = MSTART + BP.
+             PERFORM SEG-MARK-STEP THRU SEG-MARK-STEP-EXIT.
+
+         SEG-MARK-STEP.
+             IF MSTART > ( SEG-BASE + 2044 ) GO TO SEG-MARK-STEP-EXIT.
+             COMPUTE J = ( ( MSTART - SEG-BASE ) / 2 ) + 1.
+             MOVE 0 TO FLAGS( J ).
+             COMPUTE MSTART = MSTART + ( 2 * BP ).
+             GO TO SEG-MARK-STEP.
+         SEG-MARK-STEP-EXIT.
+             EXIT.
+
+         SEG-COLLECT.
+             IF FLAGS( I + 1 ) NOT = 0
+                 COMPUTE PRIME = SEG-BASE + ( 2 * I )
+                 ADD 1 TO TOTAL-PRIME-COUNT
+                 PERFORM WRITE-PRIME.
+
+         WRITE-PRIME.
+             MOVE ITERNUM TO PL-ITER.
+             MOVE PRIME TO PL-PRIME.
+             MOVE PRIME-LINE TO PRIME-REC.
+             WRITE PRIME-REC.
+

@@ -0,0 +1,177 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID.  BATCH.
+      *  REMARKS. JCL-equivalent driver for the ntvcm COBOL suite.
+      *  REMARKS. runs TTT, SIEVE, and E in sequence (each must
+      *  REMARKS. already be compiled alongside this program as TTT,
+      *  REMARKS. SIEVE, and E) and writes one consolidated pass/fail
+      *  REMARKS. summary, with each program's key result, to
+      *  REMARKS. BATCHSUM.DAT.
+         ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT TTTLOG-FILE ASSIGN TO 'TTTLOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT SIEVELOG-FILE ASSIGN TO 'SIEVELOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT ELOG-FILE ASSIGN TO 'ELOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT SUMMARY-FILE ASSIGN TO 'BATCHSUM.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT MODECFG-FILE ASSIGN TO 'TTTMODE.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  TTTLOG-FILE.
+         01 TTTLOG-REC PIC X(80).
+         FD  SIEVELOG-FILE.
+         01 SIEVELOG-REC PIC X(80).
+         FD  ELOG-FILE.
+         01 ELOG-REC PIC X(80).
+         FD  SUMMARY-FILE.
+         01 SUMMARY-REC PIC X(56).
+      *  MODECFG-FILE is TTTMODE.DAT, the same GAME-MODE switch TTT's
+      *  READMODECFG reads -- see FORCE-BATCH-MODE below.
+         FD  MODECFG-FILE.
+         01 MODECFG-REC.
+             05 MC-MODE PIC 9(01).
+             05 MC-ALL-OPENINGS PIC 9(01).
+         WORKING-STORAGE SECTION.
+         01 TTT-STATUS PIC X(04) VALUE 'FAIL'.
+         01 TTT-MOVECOUNT PIC X(08) VALUE '????????'.
+         01 TTT-SC PIC X(08) VALUE '????????'.
+         01 SIEVE-STATUS PIC X(04) VALUE 'FAIL'.
+         01 SIEVE-COUNT PIC X(06) VALUE '??????'.
+         01 E-STATUS PIC X(04) VALUE 'FAIL'.
+         01 E-RECON PIC X(40) VALUE SPACES.
+         01 SUM-LINE.
+             05 SL-PROGRAM PIC X(07).
+             05 SL-STATUS-LBL PIC X(07) VALUE 'STATUS='.
+             05 SL-STATUS PIC X(04).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 SL-DETAIL PIC X(37).
+         01 TTT-DETAIL.
+             05 FILLER PIC X(10) VALUE 'MOVECOUNT='.
+             05 TD-MOVECOUNT PIC X(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 FILLER PIC X(03) VALUE 'SC='.
+             05 TD-SC PIC X(08).
+             05 FILLER PIC X(07) VALUE SPACES.
+         01 SIEVE-DETAIL.
+             05 FILLER PIC X(07) VALUE 'PRIMES='.
+             05 SD-PRIMES PIC X(06).
+             05 FILLER PIC X(24) VALUE SPACES.
+         01 MC-ALL-OPENINGS-SAVE PIC 9(01) VALUE 0.
+
+         PROCEDURE DIVISION.
+         MAIN.
+             DISPLAY 'batch run starting'.
+             PERFORM RUN-TTT.
+             PERFORM RUN-SIEVE.
+             PERFORM RUN-E.
+             PERFORM WRITE-SUMMARY.
+             DISPLAY 'batch run complete'.
+             STOP RUN.
+
+         RUN-TTT.
+             PERFORM FORCE-BATCH-MODE THRU FORCE-BATCH-MODE-WRITE.
+             CALL 'SYSTEM' USING './ttt > TTTLOG.DAT 2>&1'.
+             PERFORM SCAN-TTT-LOG THRU SCAN-TTT-DONE.
+
+      *  An unattended run can't assume TTTMODE.DAT was left in batch
+      *  mode -- if an operator's interactive session left CFG-MODE=1
+      *  there, TTT's ACCEPT HUMAN-CELL-IN would read from this job's
+      *  closed stdin and loop forever waiting for a move that can
+      *  never come.  Forcing CFG-MODE to 0 here before every ./ttt
+      *  invocation keeps that switch out of batch's hands entirely;
+      *  CFG-ALL-OPENINGS is read back and preserved as-is, since it
+      *  carries no such risk.
+         FORCE-BATCH-MODE.
+             MOVE 0 TO MC-ALL-OPENINGS-SAVE.
+             OPEN INPUT MODECFG-FILE.
+             READ MODECFG-FILE AT END GO TO FORCE-BATCH-MODE-WRITE.
+             MOVE MC-ALL-OPENINGS TO MC-ALL-OPENINGS-SAVE.
+         FORCE-BATCH-MODE-WRITE.
+             CLOSE MODECFG-FILE.
+             OPEN OUTPUT MODECFG-FILE.
+             MOVE 0 TO MC-MODE.
+             MOVE MC-ALL-OPENINGS-SAVE TO MC-ALL-OPENINGS.
+             WRITE MODECFG-REC.
+             CLOSE MODECFG-FILE.
+
+         SCAN-TTT-LOG.
+             MOVE 'FAIL' TO TTT-STATUS.
+             OPEN INPUT TTTLOG-FILE.
+         SCAN-TTT-SEEK.
+             READ TTTLOG-FILE AT END GO TO SCAN-TTT-DONE.
+             IF TTTLOG-REC( 1:30 ) NOT = 'final move count and winner: '
+                 GO TO SCAN-TTT-SEEK.
+             READ TTTLOG-FILE AT END GO TO SCAN-TTT-DONE.
+             MOVE TTTLOG-REC( 1:8 ) TO TTT-MOVECOUNT.
+             READ TTTLOG-FILE AT END GO TO SCAN-TTT-DONE.
+             MOVE TTTLOG-REC( 1:8 ) TO TTT-SC.
+             MOVE 'OK  ' TO TTT-STATUS.
+         SCAN-TTT-DONE.
+             CLOSE TTTLOG-FILE.
+
+         RUN-SIEVE.
+             CALL 'SYSTEM' USING './sieve > SIEVELOG.DAT 2>&1'.
+             PERFORM SCAN-SIEVE-LOG THRU SCAN-SIEVE-DONE.
+
+      *  SIEVELOG.DAT's result line is the first one SIEVE writes on a
+      *  plain run, but READCFG-CLAMP can DISPLAY a clamp warning ahead
+      *  of it, so this has to seek for the result line the same way
+      *  SCAN-TTT-SEEK/SCAN-E-SEEK do, not assume it is record 1.
+         SCAN-SIEVE-LOG.
+             MOVE 'FAIL' TO SIEVE-STATUS.
+             OPEN INPUT SIEVELOG-FILE.
+         SCAN-SIEVE-SEEK.
+             READ SIEVELOG-FILE AT END GO TO SCAN-SIEVE-DONE.
+             IF SIEVELOG-REC( 7:7 ) NOT = ' primes'
+                 GO TO SCAN-SIEVE-SEEK.
+             MOVE SIEVELOG-REC( 1:6 ) TO SIEVE-COUNT.
+             MOVE 'OK  ' TO SIEVE-STATUS.
+         SCAN-SIEVE-DONE.
+             CLOSE SIEVELOG-FILE.
+
+         RUN-E.
+             CALL 'SYSTEM' USING './e > ELOG.DAT 2>&1'.
+             PERFORM SCAN-E-LOG THRU SCAN-E-DONE.
+
+         SCAN-E-LOG.
+             MOVE 'FAIL' TO E-STATUS.
+             OPEN INPUT ELOG-FILE.
+         SCAN-E-SEEK.
+             READ ELOG-FILE AT END GO TO SCAN-E-DONE.
+             IF ELOG-REC( 1:10 ) NOT = 'RECONCILE '
+                 GO TO SCAN-E-SEEK.
+             MOVE ELOG-REC( 1:40 ) TO E-RECON.
+             MOVE 'OK  ' TO E-STATUS.
+         SCAN-E-DONE.
+             CLOSE ELOG-FILE.
+
+      *  WRITE-SUMMARY appends one line per program to BATCHSUM.DAT
+      *  (program name, OK/FAIL status, and that program's key
+      *  result), staged in WORKING-STORAGE first and MOVEd into the
+      *  FD record before each WRITE.
+         WRITE-SUMMARY.
+             OPEN OUTPUT SUMMARY-FILE.
+             MOVE 'TTT    ' TO SL-PROGRAM.
+             MOVE TTT-STATUS TO SL-STATUS.
+             MOVE TTT-MOVECOUNT TO TD-MOVECOUNT.
+             MOVE TTT-SC TO TD-SC.
+             MOVE TTT-DETAIL TO SL-DETAIL.
+             MOVE SUM-LINE TO SUMMARY-REC.
+             WRITE SUMMARY-REC.
+             MOVE 'SIEVE  ' TO SL-PROGRAM.
+             MOVE SIEVE-STATUS TO SL-STATUS.
+             MOVE SIEVE-COUNT TO SD-PRIMES.
+             MOVE SIEVE-DETAIL TO SL-DETAIL.
+             MOVE SUM-LINE TO SUMMARY-REC.
+             WRITE SUMMARY-REC.
+             MOVE 'E      ' TO SL-PROGRAM.
+             MOVE E-STATUS TO SL-STATUS.
+             MOVE E-RECON TO SL-DETAIL.
+             MOVE SUM-LINE TO SUMMARY-REC.
+             WRITE SUMMARY-REC.
+             CLOSE SUMMARY-FILE.

@@ -1,12 +1,70 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID.  E.
-      *  REMARKS. generate digits of e
+      *  REMARKS. generate digits of e, pi, or the square root of 2
+      *  REMARKS. digit count and mode both come from DIGITCFG.DAT
+      *  REMARKS. (defaults to 200 digits of e if the file is absent
+      *  REMARKS. or the fields there are zero); the full decimal
+      *  REMARKS. digit stream produced is dumped to EDIGITS.DAT once
+      *  REMARKS. the spigot loop for the selected mode finishes.
+      *  REMARKS. the decimal digits emitted are also reconciled
+      *  REMARKS. against a known-good reference table -- EREF.DAT
+      *  REMARKS. for e, PIREF.DAT for pi, SQRT2REF.DAT for the square
+      *  REMARKS. root of 2 -- reporting pass/fail and the position
+      *  REMARKS. of the first mismatch, if any.
+      *  REMARKS. e's spigot is the classic mixed-radix factorial-base
+      *  REMARKS. algorithm (A holds the factorial-base digits).  pi
+      *  REMARKS. and the square root of 2 do not reduce to that same
+      *  REMARKS. recurrence, so they get their own INITA-ROUTINE/
+      *  REMARKS. OUTER-LOOP/INNER-LOOP-shaped paragraph families
+      *  REMARKS. (suffixed -PI and -SQRT2, the way INITA-ROUTINE-B
+      *  REMARKS. and INITA-ROUTINE-C are already suffixed variants of
+      *  REMARKS. one another) while still sharing the A array, the
+      *  REMARKS. HIGH-style working bound, and the DIGIT-STREAM/
+      *  REMARKS. RECONCILE reporting machinery with e's.
          ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT DIGITCFG-FILE ASSIGN TO 'DIGITCFG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT DIGITS-FILE ASSIGN TO 'EDIGITS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT EREF-FILE ASSIGN TO 'EREF.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT PIREF-FILE ASSIGN TO 'PIREF.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT SQRT2REF-FILE ASSIGN TO 'SQRT2REF.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
          DATA DIVISION.
+         FILE SECTION.
+         FD  DIGITCFG-FILE.
+         01 DIGITCFG-REC.
+             05 CFG-DIGIT-COUNT PIC 9(04).
+             05 CFG-MODE PIC 9(01).
+         FD  DIGITS-FILE.
+         01 DIGITS-REC PIC X(20).
+         FD  EREF-FILE.
+         01 EREF-REC PIC 9(01).
+         FD  PIREF-FILE.
+         01 PIREF-REC PIC 9(01).
+         FD  SQRT2REF-FILE.
+         01 SQRT2REF-REC PIC 9(01).
+      *  AUDIT-FILE is AUDITLOG.DAT, the run-history log shared by
+      *  TTT, SIEVE, and E -- see ttt.cob's AUDIT-LINE for the common
+      *  record shape this FD mirrors.
+         FD  AUDIT-FILE.
+         01 AUDIT-REC PIC X(73).
          WORKING-STORAGE SECTION.
          01 ARRAYS.
-             02 A PIC 9(04) COMP OCCURS 200 TIMES.
+             02 A PIC 9(04) COMP OCCURS 2000 TIMES.
+             02 DIGIT-STREAM PIC 9(01) OCCURS 2010 TIMES.
+             02 RDIGITS PIC 9(01) OCCURS 2000 TIMES.
+             02 TWENTYP PIC 9(01) OCCURS 2000 TIMES.
+             02 SUBDIGITS PIC 9(01) OCCURS 2000 TIMES.
+             02 BESTSUB PIC 9(01) OCCURS 2000 TIMES.
          01 X PIC 9 COMP VALUE 0.
          01 TMOD PIC 9 COMP VALUE 0.
          01 TM PIC 9 COMP VALUE 0.
@@ -14,20 +72,214 @@
          01 N PIC 9 COMP VALUE 0.
          01 HIGH PIC 9 COMP VALUE 0.
          01 NUM-DISP PIC 9999.
+         01 DIGIT-COUNT PIC 9(04) COMP VALUE 200.
+         01 RUN-MODE PIC 9(01) COMP VALUE 0.
+         01 DIGIT-LINE.
+             05 DL-INDEX PIC Z(04)9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 DL-VALUE PIC Z(03)9.
+         01 STREAM-LEN PIC 9(04) COMP VALUE 0.
+         01 TENS-DIGIT PIC 9(01) VALUE 0.
+         01 ONES-DIGIT PIC 9(01) VALUE 0.
+         01 RECON-STATUS PIC X(04) VALUE 'PASS'.
+         01 MISMATCH-POS PIC 9(04) COMP VALUE 0.
+         01 REF-EOF PIC 9 COMP VALUE 0.
+
+      *  working fields for pi's Rabinowitz/Wagon-style spigot -- A is
+      *  reused for the same role F plays in that algorithm (HIGH
+      *  plays the role of C, N plays the role of B), with PI-G/PI-D/
+      *  PI-E/PI-TEMP as the extra scratch the recurrence needs.
+         01 PI-G PIC 9(05) COMP VALUE 0.
+         01 PI-D PIC 9(09) COMP VALUE 0.
+         01 PI-E PIC 9(04) COMP VALUE 0.
+         01 PI-TEMP PIC 9(09) COMP VALUE 0.
+         01 PI-BLOCK PIC 9(04) COMP VALUE 0.
+         01 PI-D1 PIC 9(01) COMP VALUE 0.
+         01 PI-D2 PIC 9(01) COMP VALUE 0.
+         01 PI-D3 PIC 9(01) COMP VALUE 0.
+         01 PI-D4 PIC 9(01) COMP VALUE 0.
+         01 PI-REST1 PIC 9(04) COMP VALUE 0.
+         01 PI-REST2 PIC 9(03) COMP VALUE 0.
+
+      *  working fields for the square root of 2's digit-by-digit
+      *  extraction -- the root found so far is kept, one decimal
+      *  digit per cell, in A (reusing the same array e's spigot
+      *  uses); the running remainder is kept the same way in the new
+      *  RDIGITS table, since both grow past what a single COMP field
+      *  can hold once more than a handful of digits are requested.
+         01 SQ-WIDTH PIC 9(04) COMP VALUE 0.
+         01 SQ-PAIR PIC 9(02) COMP VALUE 0.
+         01 SQ-I PIC 9(04) COMP VALUE 0.
+         01 SQ-D PIC 9(01) COMP VALUE 0.
+         01 SQ-BEST-D PIC 9(01) COMP VALUE 0.
+         01 SQ-CARRY PIC 9(02) COMP VALUE 0.
+         01 SQ-BORROW PIC 9(01) COMP VALUE 0.
+         01 SQ-V PIC S9(03) COMP VALUE 0.
+         01 SQ-CMP PIC S9(01) COMP VALUE 0.
+         01 SQ-J PIC 9(04) COMP VALUE 0.
+
+      *  AUDITLOG.DAT state -- one line per run (written just before
+      *  each of MAIN's three STOP RUN exits), same run-history log
+      *  TTT and SIEVE append to.  AL-RESULT holds RUN-MODE, RECON-
+      *  STATUS, and MISMATCH-POS -- see E-RESULT-LINE.
+         01 AUDIT-STATUS PIC X(02).
+         01 AUDIT-RUN-DATE PIC 9(08) VALUE ZEROES.
+         01 AUDIT-START-TIME.
+             05 AST-HH PIC 9(02).
+             05 AST-MM PIC 9(02).
+             05 AST-SS PIC 9(02).
+             05 AST-CC PIC 9(02).
+         01 AUDIT-END-TIME.
+             05 AET-HH PIC 9(02).
+             05 AET-MM PIC 9(02).
+             05 AET-SS PIC 9(02).
+             05 AET-CC PIC 9(02).
+         01 AUDIT-START-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-END-CENTI PIC 9(09) COMP VALUE 0.
+         01 AUDIT-ELAPSED-CENTI PIC 9(09) COMP VALUE 0.
+         01 E-RESULT-LINE.
+             05 ERL-MODE PIC 9(01).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ERL-RECON PIC X(04).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 ERL-MISMATCH PIC Z(03)9.
+             05 FILLER PIC X(19) VALUE SPACES.
+         01 AUDIT-LINE.
+             05 AL-PROGRAM PIC X(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-DATE PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-START PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-END PIC 9(08).
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-ELAPSED PIC ZZZZZ9.
+             05 FILLER PIC X(01) VALUE SPACE.
+             05 AL-RESULT PIC X(30).
 
          PROCEDURE DIVISION.
          MAIN.
-             DISPLAY 'computing e'.
+             DISPLAY 'computing digits'.
+             PERFORM READCFG THRU READCFG-DEFAULTS.
+             PERFORM OPEN-AUDITLOG.
+             IF RUN-MODE = 1
+                 PERFORM PI-ROUTINE THRU PI-ROUTINE-EXIT
+                 PERFORM BUILD-E-RESULT
+                 PERFORM WRITE-AUDITLOG
+                 STOP RUN.
+             IF RUN-MODE = 2
+                 PERFORM SQRT2-ROUTINE THRU SQRT2-ROUTINE-EXIT
+                 PERFORM BUILD-E-RESULT
+                 PERFORM WRITE-AUDITLOG
+                 STOP RUN.
              PERFORM INITA-ROUTINE.
              PERFORM INITA-ROUTINE-B.
              PERFORM INITA-ROUTINE-C.
              PERFORM OUTER-LOOP.
+             PERFORM DUMP-STREAM.
+             PERFORM RECONCILE THRU RECONCILE-EXIT.
+             DISPLAY 'RECONCILE ' RECON-STATUS
+                 ' FIRST MISMATCH AT ' MISMATCH-POS.
+             PERFORM BUILD-E-RESULT.
+             PERFORM WRITE-AUDITLOG.
              STOP RUN.
 
+      *  RUN-MODE: 0 = e (the default), 1 = pi, 2 = square root of 2.
+         READCFG.
+             OPEN INPUT DIGITCFG-FILE.
+             READ DIGITCFG-FILE AT END GO TO READCFG-DEFAULTS.
+             MOVE CFG-MODE TO RUN-MODE.
+             IF CFG-DIGIT-COUNT NOT = 0
+                 MOVE CFG-DIGIT-COUNT TO DIGIT-COUNT.
+         READCFG-DEFAULTS.
+             CLOSE DIGITCFG-FILE.
+             PERFORM READCFG-CLAMP.
+
+      *  DIGIT-COUNT subscripts A directly in e-mode (OCCURS 2000), so
+      *  it is capped there.  In sqrt2-mode it drives OUTER-LOOP-SQRT2
+      *  for as many terms as DIGIT-STREAM (OCCURS 2010) has cells --
+      *  but INITA-ROUTINE-SQRT2's own working width, SQ-WIDTH, tops
+      *  out at 2000, and needs DIGIT-COUNT + 10 of headroom under that
+      *  ceiling (the same +10 guard SQ-WIDTH's own formula asks for)
+      *  to keep every requested digit accurate, so DIGIT-COUNT is
+      *  capped at 1990 there, well short of where DIGIT-STREAM itself
+      *  would run out of room.  Both caps are applied here, before
+      *  either mode's loop can run past the bound that actually
+      *  limits it.  pi-mode needs no such clamp here: its HIGH working
+      *  bound is already capped independently, in INITA-ROUTINE-PI.
+         READCFG-CLAMP.
+             IF RUN-MODE = 0 AND DIGIT-COUNT > 2000
+                 DISPLAY 'DIGITCFG.DAT digit count too large for '
+                     'E mode, clamped to 2000'
+                 MOVE 2000 TO DIGIT-COUNT
+             END-IF.
+             IF RUN-MODE = 2 AND DIGIT-COUNT > 1990
+                 DISPLAY 'DIGITCFG.DAT digit count too large for '
+                     'SQRT2 mode, clamped to 1990'
+                 MOVE 1990 TO DIGIT-COUNT
+             END-IF.
+
+      *  OPEN-AUDITLOG appends to AUDITLOG.DAT across runs, the same
+      *  run-history log TTT and SIEVE append to, and captures this
+      *  run's start timestamp for WRITE-AUDITLOG.
+         OPEN-AUDITLOG.
+             OPEN EXTEND AUDIT-FILE.
+             IF AUDIT-STATUS NOT = '00'
+                 OPEN OUTPUT AUDIT-FILE
+             END-IF.
+             ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-START-TIME FROM TIME.
+
+      *  BUILD-E-RESULT packs RUN-MODE/RECON-STATUS/MISMATCH-POS, set
+      *  by whichever of MAIN's three spigot paths just ran, into
+      *  AL-RESULT.
+         BUILD-E-RESULT.
+             MOVE RUN-MODE TO ERL-MODE.
+             MOVE RECON-STATUS TO ERL-RECON.
+             MOVE MISMATCH-POS TO ERL-MISMATCH.
+             MOVE 'E' TO AL-PROGRAM.
+             MOVE E-RESULT-LINE TO AL-RESULT.
+
+      *  WRITE-AUDITLOG appends one line to AUDITLOG.DAT for this run
+      *  -- AL-PROGRAM and AL-RESULT must already be set by the caller.
+         WRITE-AUDITLOG.
+             ACCEPT AUDIT-END-TIME FROM TIME.
+             COMPUTE AUDIT-START-CENTI = ( AST-HH * 360000 ) +
+                 ( AST-MM * 6000 ) + ( AST-SS * 100 ) + AST-CC.
+             COMPUTE AUDIT-END-CENTI = ( AET-HH * 360000 ) +
+                 ( AET-MM * 6000 ) + ( AET-SS * 100 ) + AET-CC.
+             COMPUTE AUDIT-ELAPSED-CENTI =
+                 AUDIT-END-CENTI - AUDIT-START-CENTI.
+             MOVE AUDIT-RUN-DATE TO AL-DATE.
+             MOVE AUDIT-START-TIME TO AL-START.
+             MOVE AUDIT-END-TIME TO AL-END.
+             MOVE AUDIT-ELAPSED-CENTI TO AL-ELAPSED.
+             MOVE AUDIT-LINE TO AUDIT-REC.
+             WRITE AUDIT-REC.
+             CLOSE AUDIT-FILE.
+
+      *  DUMP-STREAM writes EDIGITS.DAT from DIGIT-STREAM, the actual
+      *  decimal digit sequence collected (by PUSH-DIGITS and its -PI/
+      *  -SQRT2 counterparts) for reconciliation -- used by all three
+      *  modes; A's own cells hold spigot working state (factorial-base
+      *  residues for e, Rabinowitz/Wagon terms for pi, root/remainder
+      *  digits for sqrt2), never the decimal digits themselves.
+         DUMP-STREAM.
+             OPEN OUTPUT DIGITS-FILE.
+             PERFORM WRITE-STREAM-DIGIT VARYING N FROM 1 BY 1
+                 UNTIL N > STREAM-LEN.
+             CLOSE DIGITS-FILE.
+
+         WRITE-STREAM-DIGIT.
+             MOVE N TO DL-INDEX.
+             MOVE DIGIT-STREAM( N ) TO DL-VALUE.
+             MOVE DIGIT-LINE TO DIGITS-REC.
+             WRITE DIGITS-REC.
+
          INITA-ROUTINE.
-             MOVE 200 TO HIGH.
+             MOVE DIGIT-COUNT TO HIGH.
              MOVE 0 TO X.
-             MOVE 199 TO N.
+             COMPUTE N = HIGH - 1.
 
          INITA-ROUTINE-B.
              MOVE 1 TO A( N + 1 ).
@@ -37,7 +289,7 @@
          INITA-ROUTINE-C.
              MOVE 2 TO A( 2 ).
              MOVE 0 TO A( 1 ).
-          
+
          OUTER-LOOP.
              ADD -1 TO HIGH.
              MOVE HIGH TO N.
@@ -55,4 +307,356 @@
              IF N > 0 GO TO INNER-LOOP.
              MOVE X TO NUM-DISP.
              DISPLAY NUM-DISP.
+             PERFORM PUSH-DIGITS.
+
+      *  PUSH-DIGITS appends the decimal digit(s) just emitted in X to
+      *  DIGIT-STREAM, in order, for later reconciliation against
+      *  EREF.DAT -- X is normally a single digit, but the very first
+      *  digit emitted (e's leading "2") arrives paired with the next
+      *  digit, so a two-digit X is split into its tens and ones digit.
+         PUSH-DIGITS.
+             IF X > 9
+                 DIVIDE X BY 10 GIVING TENS-DIGIT REMAINDER ONES-DIGIT
+                 ADD 1 TO STREAM-LEN
+                 MOVE TENS-DIGIT TO DIGIT-STREAM( STREAM-LEN )
+                 ADD 1 TO STREAM-LEN
+                 MOVE ONES-DIGIT TO DIGIT-STREAM( STREAM-LEN )
+             ELSE
+                 ADD 1 TO STREAM-LEN
+                 MOVE X TO DIGIT-STREAM( STREAM-LEN ).
+
+      *  RECONCILE compares DIGIT-STREAM(1) through DIGIT-STREAM
+      *  (STREAM-LEN) against EREF.DAT position by position, stopping
+      *  at the first mismatch (or at end of the reference table) and
+      *  leaving RECON-STATUS/MISMATCH-POS set for MAIN to report.
+         RECONCILE.
+             MOVE 'PASS' TO RECON-STATUS.
+             MOVE 0 TO MISMATCH-POS.
+             MOVE 0 TO REF-EOF.
+             OPEN INPUT EREF-FILE.
+             PERFORM RECONCILE-CHECK
+                 VARYING N FROM 1 BY 1
+                 UNTIL N > STREAM-LEN OR RECON-STATUS NOT = 'PASS'.
+             CLOSE EREF-FILE.
+         RECONCILE-EXIT.
+             EXIT.
+
+         RECONCILE-CHECK.
+             READ EREF-FILE AT END MOVE 1 TO REF-EOF.
+             IF REF-EOF = 1
+                 MOVE 'FAIL' TO RECON-STATUS
+                 MOVE N TO MISMATCH-POS
+             ELSE
+                 IF EREF-REC NOT = DIGIT-STREAM( N )
+                     MOVE 'FAIL' TO RECON-STATUS
+                     MOVE N TO MISMATCH-POS.
+
+      *  PI-ROUTINE drives pi's spigot to completion and reports its
+      *  own reconciliation, the same shape MAIN uses for e.
+         PI-ROUTINE.
+             PERFORM INITA-ROUTINE-PI.
+             PERFORM INITA-ROUTINE-PI-B.
+             PERFORM OUTER-LOOP-PI.
+             IF STREAM-LEN > DIGIT-COUNT MOVE DIGIT-COUNT TO STREAM-LEN.
+             PERFORM DUMP-STREAM.
+             PERFORM RECONCILE-PI THRU RECONCILE-PI-EXIT.
+             DISPLAY 'RECONCILE ' RECON-STATUS
+                 ' FIRST MISMATCH AT ' MISMATCH-POS.
+         PI-ROUTINE-EXIT.
+             EXIT.
+
+      *  pi's spigot sweeps the same A array working backward from HIGH
+      *  terms of the series pi = 2 + the sum, for i = 1, 2, 3, ... of
+      *  2**(i+1)*(i!**2)/(2i+1)! -- the array is only big enough for
+      *  HIGH up to 2000 cells, so a requested digit count that would
+      *  need a bigger working array is capped there, same as SIEVE's
+      *  FLAGS table is capped at 1023 cells.
+      *  HIGH has to come down to exactly 0 after OUTER-LOOP-PI's
+      *  SUBTRACT 14 FROM HIGH runs often enough, or it would step
+      *  past 0 into negative territory that HIGH, being unsigned,
+      *  cannot represent -- so HIGH is rounded down to a multiple
+      *  of 14 here, after padding the estimate generously for it.
+         INITA-ROUTINE-PI.
+             COMPUTE HIGH = ( DIGIT-COUNT * 10 / 3 ) + 24.
+             IF HIGH > 2000
+                 DISPLAY 'DIGITCFG.DAT digit count needs a bigger '
+                     'working table than PI mode has -- output will '
+                     'be truncated short of the requested count'
+                 MOVE 2000 TO HIGH
+             END-IF.
+             DIVIDE HIGH BY 14 GIVING PI-TEMP REMAINDER PI-REST1.
+             COMPUTE HIGH = PI-TEMP * 14.
+             MOVE 0 TO PI-E.
+             MOVE 0 TO STREAM-LEN.
+             MOVE HIGH TO N.
+
+         INITA-ROUTINE-PI-B.
+             MOVE 2000 TO A( N ).
+             SUBTRACT 1 FROM N.
+             IF N > 0 GO TO INITA-ROUTINE-PI-B.
+
+         OUTER-LOOP-PI.
+             MOVE 0 TO PI-D.
+             COMPUTE PI-G = HIGH * 2.
+             MOVE HIGH TO N.
+             PERFORM INNER-LOOP-PI.
+             SUBTRACT 14 FROM HIGH.
+             DIVIDE PI-D BY 10000 GIVING PI-TEMP REMAINDER PI-REST1.
+             ADD PI-E TO PI-TEMP GIVING PI-BLOCK.
+             MOVE PI-REST1 TO PI-E.
+             PERFORM PUSH-DIGITS-PI.
+             IF HIGH > 0 GO TO OUTER-LOOP-PI.
+
+         INNER-LOOP-PI.
+             COMPUTE PI-D = PI-D + ( A( N ) * 10000 ).
+             SUBTRACT 1 FROM PI-G.
+             DIVIDE PI-D BY PI-G GIVING PI-TEMP REMAINDER A( N ).
+             MOVE PI-TEMP TO PI-D.
+             SUBTRACT 1 FROM PI-G.
+             SUBTRACT 1 FROM N.
+             IF N NOT = 0
+                 COMPUTE PI-D = PI-D * N
+                 GO TO INNER-LOOP-PI.
+
+      *  PUSH-DIGITS-PI splits the 4-digit block OUTER-LOOP-PI just
+      *  produced into its individual decimal digits and appends them
+      *  to DIGIT-STREAM, the same running output PUSH-DIGITS builds
+      *  for e.
+         PUSH-DIGITS-PI.
+             DIVIDE PI-BLOCK BY 1000 GIVING PI-D1 REMAINDER PI-REST1.
+             DIVIDE PI-REST1 BY 100 GIVING PI-D2 REMAINDER PI-REST2.
+             DIVIDE PI-REST2 BY 10 GIVING PI-D3 REMAINDER PI-D4.
+             ADD 1 TO STREAM-LEN.
+             MOVE PI-D1 TO DIGIT-STREAM( STREAM-LEN ).
+             ADD 1 TO STREAM-LEN.
+             MOVE PI-D2 TO DIGIT-STREAM( STREAM-LEN ).
+             ADD 1 TO STREAM-LEN.
+             MOVE PI-D3 TO DIGIT-STREAM( STREAM-LEN ).
+             ADD 1 TO STREAM-LEN.
+             MOVE PI-D4 TO DIGIT-STREAM( STREAM-LEN ).
+
+         RECONCILE-PI.
+             MOVE 'PASS' TO RECON-STATUS.
+             MOVE 0 TO MISMATCH-POS.
+             MOVE 0 TO REF-EOF.
+             OPEN INPUT PIREF-FILE.
+             PERFORM RECONCILE-PI-CHECK
+                 VARYING N FROM 1 BY 1
+                 UNTIL N > STREAM-LEN OR RECON-STATUS NOT = 'PASS'.
+             CLOSE PIREF-FILE.
+         RECONCILE-PI-EXIT.
+             EXIT.
+
+         RECONCILE-PI-CHECK.
+             READ PIREF-FILE AT END MOVE 1 TO REF-EOF.
+             IF REF-EOF = 1
+                 MOVE 'FAIL' TO RECON-STATUS
+                 MOVE N TO MISMATCH-POS
+             ELSE
+                 IF PIREF-REC NOT = DIGIT-STREAM( N )
+                     MOVE 'FAIL' TO RECON-STATUS
+                     MOVE N TO MISMATCH-POS.
+
+      *  SQRT2-ROUTINE drives the square root of 2's digit-by-digit
+      *  extraction to completion and reports its own reconciliation,
+      *  the same shape MAIN uses for e and PI-ROUTINE uses for pi.
+         SQRT2-ROUTINE.
+             PERFORM INITA-ROUTINE-SQRT2.
+             PERFORM INITA-ROUTINE-SQRT2-B.
+             PERFORM OUTER-LOOP-SQRT2.
+             PERFORM DUMP-STREAM.
+             PERFORM RECONCILE-SQRT2 THRU RECONCILE-SQRT2-EXIT.
+             DISPLAY 'RECONCILE ' RECON-STATUS
+                 ' FIRST MISMATCH AT ' MISMATCH-POS.
+         SQRT2-ROUTINE-EXIT.
+             EXIT.
+
+         INITA-ROUTINE-SQRT2.
+             COMPUTE SQ-WIDTH = DIGIT-COUNT + 10.
+             IF SQ-WIDTH > 2000 MOVE 2000 TO SQ-WIDTH.
+             MOVE 0 TO STREAM-LEN.
+             MOVE 1 TO SQ-I.
+             MOVE 1 TO SQ-J.
+
+         INITA-ROUTINE-SQRT2-B.
+             MOVE 0 TO A( SQ-J ).
+             MOVE 0 TO RDIGITS( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-J NOT > SQ-WIDTH GO TO INITA-ROUTINE-SQRT2-B.
+
+      *  the square root of 2 is computed one decimal digit at a time
+      *  by the classic paper-and-pencil digit-by-digit method: bring
+      *  down the next pair of digits of 2.000000... into the
+      *  remainder (RDIGITS), then find the largest trial digit d such
+      *  that (20 * root-so-far + d) * d still fits inside it.  A
+      *  holds the root's digits and RDIGITS the remainder, both least
+      *  significant digit first, since either can grow past what a
+      *  single COMP field holds.
+         OUTER-LOOP-SQRT2.
+             IF SQ-I = 1
+                 MOVE 2 TO SQ-PAIR
+             ELSE
+                 MOVE 0 TO SQ-PAIR.
+             PERFORM SQ-SHIFT2-R.
+             PERFORM SQ-SHIFT2-R-LOOP.
+             PERFORM SQ-MUL20.
+             PERFORM SQ-MUL20-LOOP.
+             PERFORM FIND-DIGIT-SQRT2.
+             PERFORM FIND-DIGIT-SQRT2-TRY.
+             PERFORM SQ-SUBTRACT-R.
+             PERFORM SQ-SUBTRACT-R-LOOP.
+             PERFORM SQ-SHIFT1-P.
+             PERFORM SQ-SHIFT1-P-LOOP.
+             PERFORM PUSH-DIGIT-SQRT2.
+             ADD 1 TO SQ-I.
+             IF SQ-I NOT > DIGIT-COUNT GO TO OUTER-LOOP-SQRT2.
+
+      *  FIND-DIGIT-SQRT2 tries candidate digits 9 down to 0 -- trying
+      *  0 always succeeds, since (20P+0)*0 is zero -- stopping at the
+      *  largest one whose (20P+d)*d does not exceed the remainder.
+         FIND-DIGIT-SQRT2.
+             MOVE 9 TO SQ-D.
+         FIND-DIGIT-SQRT2-TRY.
+             PERFORM SQ-MULD.
+             PERFORM SQ-MULD-LOOP.
+             PERFORM SQ-ADDSQ.
+             PERFORM SQ-ADDSQ-LOOP.
+             PERFORM SQ-COMPARE.
+             PERFORM SQ-COMPARE-LOOP.
+             IF SQ-CMP NOT > 0
+                 PERFORM SQ-COPY-BESTSUB
+                 PERFORM SQ-COPY-BESTSUB-LOOP
+                 MOVE SQ-D TO SQ-BEST-D
+             ELSE
+                 SUBTRACT 1 FROM SQ-D
+                 GO TO FIND-DIGIT-SQRT2-TRY.
+
+      *  TWENTYP = A (the root so far) times 20, a bignum multiply by
+      *  a single small digit with carry propagated cell to cell.
+         SQ-MUL20.
+             MOVE 0 TO SQ-CARRY.
+             MOVE 1 TO SQ-J.
+         SQ-MUL20-LOOP.
+             COMPUTE SQ-V = ( A( SQ-J ) * 20 ) + SQ-CARRY.
+             DIVIDE SQ-V BY 10 GIVING SQ-CARRY
+                 REMAINDER TWENTYP( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-J NOT > SQ-WIDTH GO TO SQ-MUL20-LOOP.
+
+      *  SUBDIGITS = TWENTYP times the trial digit SQ-D -- (20P+d)*d is
+      *  20P*d + d*d, so the *d multiply happens here and the +d*d term
+      *  is folded in afterward by SQ-ADDSQ, avoiding a separate bignum
+      *  copy of "20P+d" for every trial digit.
+         SQ-MULD.
+             MOVE 0 TO SQ-CARRY.
+             MOVE 1 TO SQ-J.
+         SQ-MULD-LOOP.
+             COMPUTE SQ-V = ( TWENTYP( SQ-J ) * SQ-D ) + SQ-CARRY.
+             DIVIDE SQ-V BY 10 GIVING SQ-CARRY
+                 REMAINDER SUBDIGITS( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-J NOT > SQ-WIDTH GO TO SQ-MULD-LOOP.
+
+         SQ-ADDSQ.
+             COMPUTE SQ-CARRY = SQ-D * SQ-D.
+             MOVE 1 TO SQ-J.
+         SQ-ADDSQ-LOOP.
+             COMPUTE SQ-V = SUBDIGITS( SQ-J ) + SQ-CARRY.
+             DIVIDE SQ-V BY 10 GIVING SQ-CARRY
+                 REMAINDER SUBDIGITS( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-CARRY NOT = 0 GO TO SQ-ADDSQ-LOOP.
+
+      *  SQ-COMPARE scans most-significant-digit first and leaves
+      *  SQ-CMP negative, zero, or positive as SUBDIGITS is less than,
+      *  equal to, or greater than RDIGITS.
+         SQ-COMPARE.
+             MOVE 0 TO SQ-CMP.
+             MOVE SQ-WIDTH TO SQ-J.
+         SQ-COMPARE-LOOP.
+             IF SUBDIGITS( SQ-J ) NOT = RDIGITS( SQ-J )
+                 IF SUBDIGITS( SQ-J ) > RDIGITS( SQ-J )
+                     MOVE 1 TO SQ-CMP
+                 ELSE
+                     MOVE -1 TO SQ-CMP.
+             IF SQ-CMP = 0 AND SQ-J > 1
+                 SUBTRACT 1 FROM SQ-J
+                 GO TO SQ-COMPARE-LOOP.
+
+         SQ-COPY-BESTSUB.
+             MOVE 1 TO SQ-J.
+         SQ-COPY-BESTSUB-LOOP.
+             MOVE SUBDIGITS( SQ-J ) TO BESTSUB( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-J NOT > SQ-WIDTH GO TO SQ-COPY-BESTSUB-LOOP.
+
+         SQ-SUBTRACT-R.
+             MOVE 0 TO SQ-BORROW.
+             MOVE 1 TO SQ-J.
+         SQ-SUBTRACT-R-LOOP.
+             COMPUTE SQ-V = RDIGITS( SQ-J ) - BESTSUB( SQ-J )
+                 - SQ-BORROW.
+             IF SQ-V < 0
+                 ADD 10 TO SQ-V
+                 MOVE 1 TO SQ-BORROW
+             ELSE
+                 MOVE 0 TO SQ-BORROW.
+             MOVE SQ-V TO RDIGITS( SQ-J ).
+             ADD 1 TO SQ-J.
+             IF SQ-J NOT > SQ-WIDTH GO TO SQ-SUBTRACT-R-LOOP.
+
+      *  SQ-SHIFT2-R multiplies RDIGITS by 100 and adds in the next
+      *  digit-pair brought down from 2.000000..., shifting from the
+      *  high end down so a cell is never overwritten before it is
+      *  read.
+         SQ-SHIFT2-R.
+             MOVE SQ-WIDTH TO SQ-J.
+         SQ-SHIFT2-R-LOOP.
+             IF SQ-J > 2
+                 MOVE RDIGITS( SQ-J - 2 ) TO RDIGITS( SQ-J )
+             ELSE
+                 MOVE 0 TO RDIGITS( SQ-J ).
+             SUBTRACT 1 FROM SQ-J.
+             IF SQ-J > 0 GO TO SQ-SHIFT2-R-LOOP.
+             DIVIDE SQ-PAIR BY 10 GIVING SQ-CARRY
+                 REMAINDER RDIGITS( 1 ).
+             MOVE SQ-CARRY TO RDIGITS( 2 ).
+
+      *  SQ-SHIFT1-P multiplies A (the root so far) by 10 and appends
+      *  the newly found digit, the same high-to-low shift technique
+      *  SQ-SHIFT2-R uses.
+         SQ-SHIFT1-P.
+             MOVE SQ-WIDTH TO SQ-J.
+         SQ-SHIFT1-P-LOOP.
+             IF SQ-J > 1
+                 MOVE A( SQ-J - 1 ) TO A( SQ-J )
+             ELSE
+                 MOVE SQ-BEST-D TO A( SQ-J ).
+             SUBTRACT 1 FROM SQ-J.
+             IF SQ-J > 0 GO TO SQ-SHIFT1-P-LOOP.
+
+         PUSH-DIGIT-SQRT2.
+             ADD 1 TO STREAM-LEN.
+             MOVE SQ-BEST-D TO DIGIT-STREAM( STREAM-LEN ).
+
+         RECONCILE-SQRT2.
+             MOVE 'PASS' TO RECON-STATUS.
+             MOVE 0 TO MISMATCH-POS.
+             MOVE 0 TO REF-EOF.
+             OPEN INPUT SQRT2REF-FILE.
+             PERFORM RECONCILE-SQRT2-CHECK
+                 VARYING N FROM 1 BY 1
+                 UNTIL N > STREAM-LEN OR RECON-STATUS NOT = 'PASS'.
+             CLOSE SQRT2REF-FILE.
+         RECONCILE-SQRT2-EXIT.
+             EXIT.
 
+         RECONCILE-SQRT2-CHECK.
+             READ SQRT2REF-FILE AT END MOVE 1 TO REF-EOF.
+             IF REF-EOF = 1
+                 MOVE 'FAIL' TO RECON-STATUS
+                 MOVE N TO MISMATCH-POS
+             ELSE
+                 IF SQRT2REF-REC NOT = DIGIT-STREAM( N )
+                     MOVE 'FAIL' TO RECON-STATUS
+                     MOVE N TO MISMATCH-POS.
